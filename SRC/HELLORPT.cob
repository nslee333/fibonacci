@@ -0,0 +1,209 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    HELLORPT.
+000300 AUTHOR.        R SHORE.
+000400 INSTALLATION.  BATCH SYSTEMS - FIBONACCI SUBSYSTEM.
+000500 DATE-WRITTEN.  03/11/26.
+000600 DATE-COMPILED.
+000700*****************************************************************
+000800*                                                               *
+000900*    PROGRAM:     HELLORPT                                     *
+001000*    DESCRIPTION: READS HELLO'S OUTFILE AND PRODUCES A CONTROL- *
+001100*                 TOTAL REPORT (RECORD COUNT, SUM, HIGH AND LOW *
+001200*                 VAR1 VALUE) SO OPERATIONS CAN BALANCE A RUN    *
+001300*                 BEFORE DOWNSTREAM JOBS CONSUME OUTFILE.  RUN   *
+001400*                 AS STEP020 OF HELLOJ, IMMEDIATELY AFTER HELLO. *
+001500*                                                               *
+001600*    MAINTENANCE HISTORY                                       *
+001700*    DATE       INIT  DESCRIPTION                               *
+001800*    -------    ----  ------------------------------------     *
+001900*    03/11/26   RMS   ORIGINAL                                  *
+001950*    04/15/26   RMS   ADDED FILE STATUS CHECKING TO IN-FILE AND  *
+001960*                     RPT-FILE - NEITHER OPEN WAS BEING VERIFIED,*
+001970*                     SO A MISSING OUTFILE OR AN UNAVAILABLE     *
+001980*                     REPTFILE WOULD ABEND INSTEAD OF FAILING    *
+001990*                     THE STEP WITH A DIAGNOSTIC.                *
+002000*                                                               *
+002100*****************************************************************
+002200 ENVIRONMENT DIVISION.
+002300 CONFIGURATION SECTION.
+002400 SOURCE-COMPUTER.   IBM-370.
+002500 OBJECT-COMPUTER.   IBM-370.
+002600 INPUT-OUTPUT SECTION.
+002700 FILE-CONTROL.
+002800     SELECT IN-FILE          ASSIGN TO OUTFILE
+002900                             ORGANIZATION IS LINE SEQUENTIAL
+002950                             FILE STATUS IS RP-IN-FILE-STATUS.
+003000     SELECT RPT-FILE         ASSIGN TO REPTFILE
+003100                             ORGANIZATION IS LINE SEQUENTIAL
+003150                             FILE STATUS IS RP-RPT-FILE-STATUS.
+003200*
+003300 DATA DIVISION.
+003400 FILE SECTION.
+003500 FD  IN-FILE
+003600     LABEL RECORDS ARE STANDARD
+003700     RECORDING MODE IS F.
+003800     COPY OUTREC.
+003900 FD  RPT-FILE
+004000     LABEL RECORDS ARE STANDARD
+004100     RECORDING MODE IS F.
+004200     COPY RPTLINE.
+004300*
+004400 WORKING-STORAGE SECTION.
+004500*****************************************************************
+004600*    SWITCHES                                                  *
+004700*****************************************************************
+004800 01  RP-SWITCHES.
+004900     05  RP-IN-EOF-SW            PIC X(01)   VALUE 'N'.
+005000         88  RP-IN-EOF                   VALUE 'Y'.
+005050     05  RP-IN-FILE-STATUS       PIC X(02)   VALUE '00'.
+005060         88  RP-IN-FILE-OK               VALUE '00'.
+005070     05  RP-RPT-FILE-STATUS      PIC X(02)   VALUE '00'.
+005080         88  RP-RPT-FILE-OK              VALUE '00'.
+005100*****************************************************************
+005200*    CONTROL TOTALS                                             *
+005300*****************************************************************
+005400 01  RP-CONTROL-TOTALS.
+005500     05  RP-RECORD-COUNT         PIC S9(09)  COMP    VALUE 0.
+005600     05  RP-SUM-VAR1             PIC S9(18)  COMP    VALUE 0.
+005700     05  RP-HIGH-VAR1            PIC S9(09)  COMP    VALUE 0.
+005800     05  RP-LOW-VAR1             PIC S9(09)  COMP    VALUE 0.
+005900*
+006000 PROCEDURE DIVISION.
+006100*****************************************************************
+006200*                                                               *
+006300*    0000-MAINLINE                                              *
+006400*    CONTROLS OVERALL FLOW OF THE CONTROL REPORT RUN.           *
+006500*                                                               *
+006600*****************************************************************
+006700 0000-MAINLINE.
+006800     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+006900     PERFORM 2000-PROCESS-RECORD THRU 2000-EXIT
+007000             UNTIL RP-IN-EOF.
+007100     PERFORM 9000-TERMINATE THRU 9000-EXIT.
+007200     STOP RUN.
+007300*****************************************************************
+007400*                                                               *
+007500*    1000-INITIALIZE                                            *
+007600*    OPENS THE INPUT AND REPORT FILES AND PRIMES THE READ.      *
+007700*                                                               *
+007800*****************************************************************
+007900 1000-INITIALIZE.
+008000     OPEN INPUT IN-FILE.
+008050     IF NOT RP-IN-FILE-OK
+008060         DISPLAY 'HELLO0027E OUTFILE OPEN FAILED - ABORT'
+008070         MOVE 16 TO RETURN-CODE
+008080         GO TO 8000-ABEND-EXIT
+008090     END-IF.
+008100     OPEN OUTPUT RPT-FILE.
+008150     IF NOT RP-RPT-FILE-OK
+008160         DISPLAY 'HELLO0028E REPTFILE OPEN FAILED - ABORT'
+008170         MOVE 20 TO RETURN-CODE
+008180         CLOSE IN-FILE
+008190         GO TO 8000-ABEND-EXIT
+008195     END-IF.
+008200     PERFORM 1100-READ-IN-FILE THRU 1100-EXIT.
+008300 1000-EXIT.
+008400     EXIT.
+008500*****************************************************************
+008600*                                                               *
+008700*    1100-READ-IN-FILE                                          *
+008800*    READS THE NEXT OUTFILE RECORD, SETTING THE EOF SWITCH      *
+008900*    WHEN THERE ARE NO MORE RECORDS TO BALANCE.                 *
+009000*                                                               *
+009100*****************************************************************
+009200 1100-READ-IN-FILE.
+009300     READ IN-FILE
+009400         AT END
+009500             MOVE 'Y' TO RP-IN-EOF-SW
+009600     END-READ.
+009700 1100-EXIT.
+009800     EXIT.
+009900*****************************************************************
+010000*                                                               *
+010100*    2000-PROCESS-RECORD                                        *
+010200*    ACCUMULATES THE RECORD COUNT, SUM, HIGH AND LOW VAR1        *
+010300*    VALUES FOR THE CURRENT RECORD, THEN READS THE NEXT ONE.     *
+010400*                                                               *
+010500*****************************************************************
+010600 2000-PROCESS-RECORD.
+010700     ADD 1 TO RP-RECORD-COUNT.
+010800     ADD OUT-VAR1-VALUE TO RP-SUM-VAR1.
+010900     IF RP-RECORD-COUNT = 1
+011000         MOVE OUT-VAR1-VALUE TO RP-HIGH-VAR1
+011100         MOVE OUT-VAR1-VALUE TO RP-LOW-VAR1
+011200     ELSE
+011300         PERFORM 2100-CHECK-HIGH-LOW THRU 2100-EXIT
+011400     END-IF.
+011500     PERFORM 1100-READ-IN-FILE THRU 1100-EXIT.
+011600 2000-EXIT.
+011700     EXIT.
+011800*****************************************************************
+011900*                                                               *
+012000*    2100-CHECK-HIGH-LOW                                        *
+012100*    COMPARES THE CURRENT RECORD'S VAR1 VALUE AGAINST THE        *
+012200*    RUNNING HIGH AND LOW.                                       *
+012300*                                                               *
+012400*****************************************************************
+012500 2100-CHECK-HIGH-LOW.
+012600     IF OUT-VAR1-VALUE > RP-HIGH-VAR1
+012700         MOVE OUT-VAR1-VALUE TO RP-HIGH-VAR1
+012800     END-IF.
+012900     IF OUT-VAR1-VALUE < RP-LOW-VAR1
+013000         MOVE OUT-VAR1-VALUE TO RP-LOW-VAR1
+013100     END-IF.
+013200 2100-EXIT.
+013300     EXIT.
+013400*****************************************************************
+013500*                                                               *
+013600*    9000-TERMINATE                                             *
+013700*    WRITES THE CONTROL REPORT AND CLOSES THE FILES.            *
+013800*                                                               *
+013900*****************************************************************
+014000 9000-TERMINATE.
+014100     PERFORM 9100-WRITE-REPORT THRU 9100-EXIT.
+014200     CLOSE IN-FILE.
+014300     CLOSE RPT-FILE.
+014400     MOVE 0 TO RETURN-CODE.
+014500 9000-EXIT.
+014600     EXIT.
+014700*****************************************************************
+014800*                                                               *
+014900*    9100-WRITE-REPORT                                          *
+015000*    FORMATS AND WRITES THE CONTROL-TOTAL LINES OPERATIONS USE   *
+015100*    TO BALANCE THIS RUN BEFORE RELEASING OUTFILE DOWNSTREAM.    *
+015200*                                                               *
+015300*****************************************************************
+015400 9100-WRITE-REPORT.
+015500     INITIALIZE RPT-LINE.
+015600     MOVE 'HELLO RUN CONTROL REPORT' TO RPT-TEXT.
+015700     WRITE RPT-LINE.
+015800     INITIALIZE RPT-LINE.
+015900     MOVE ALL '-' TO RPT-TEXT.
+016000     WRITE RPT-LINE.
+016100     INITIALIZE RPT-LINE.
+016200     MOVE 'RECORD COUNT' TO RPT-LABEL.
+016300     MOVE RP-RECORD-COUNT TO RPT-VALUE.
+016400     WRITE RPT-LINE.
+016500     INITIALIZE RPT-LINE.
+016600     MOVE 'SUM OF VAR1' TO RPT-LABEL.
+016700     MOVE RP-SUM-VAR1 TO RPT-VALUE.
+016800     WRITE RPT-LINE.
+016900     INITIALIZE RPT-LINE.
+017000     MOVE 'HIGH VAR1' TO RPT-LABEL.
+017100     MOVE RP-HIGH-VAR1 TO RPT-VALUE.
+017200     WRITE RPT-LINE.
+017300     INITIALIZE RPT-LINE.
+017400     MOVE 'LOW VAR1' TO RPT-LABEL.
+017500     MOVE RP-LOW-VAR1 TO RPT-VALUE.
+017600     WRITE RPT-LINE.
+017700 9100-EXIT.
+017800     EXIT.
+017810*****************************************************************
+017820*                                                               *
+017830*    8000-ABEND-EXIT                                            *
+017840*    COMMON EXIT FOR A RUN THAT FAILS BEFORE THE BALANCING       *
+017850*    LOOP CAN START (OUTFILE OR REPTFILE COULD NOT BE OPENED).   *
+017860*                                                               *
+017870*****************************************************************
+017880 8000-ABEND-EXIT.
+017890     STOP RUN.
