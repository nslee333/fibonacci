@@ -0,0 +1,620 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    HELLO.
+000300 AUTHOR.        R SHORE.
+000400 INSTALLATION.  BATCH SYSTEMS - FIBONACCI SUBSYSTEM.
+000500 DATE-WRITTEN.  01/05/26.
+000600 DATE-COMPILED.
+000700*****************************************************************
+000800*                                                               *
+000900*    PROGRAM:     HELLO                                        *
+001000*    DESCRIPTION: DRIVES THE VAR1 SEQUENCE USED BY DOWNSTREAM   *
+001100*                 JOBS.  THE UPPER BOUND OF THE RUN IS NO       *
+001200*                 LONGER HARD-CODED - IT IS SUPPLIED BY THE     *
+001300*                 PARAMETER FILE (PARMFILE) SO OPERATIONS CAN   *
+001400*                 CHANGE THE CUTOFF WITHOUT A RECOMPILE.  THE   *
+001500*                 SEQUENCE IS WRITTEN TO OUTFILE FOR DOWNSTREAM *
+001600*                 JOBS TO READ DIRECTLY INSTEAD OF SCRAPING     *
+001700*                 SYSOUT.  A CHECKPOINT IS WRITTEN PERIODICALLY *
+001800*                 TO CKPTFILE SO A RESUBMITTED RUN RESUMES      *
+001900*                 AFTER THE LAST VAR1 PROCESSED INSTEAD OF      *
+002000*                 STARTING OVER AT 1.  PARM-MODE-FLAG SELECTS   *
+002100*                 BETWEEN THE PLAIN VAR1 COUNTER AND A TRUE     *
+002200*                 FIBONACCI SEQUENCE (EACH TERM THE SUM OF THE  *
+002300*                 PRIOR TWO).  PARM-BOUND IS EDITED BEFORE THE  *
+002400*                 LOOP IS ALLOWED TO START.  EVERY RUN, WHETHER  *
+002450*                 IT COMPLETES OR ABENDS, IS RECORDED ON         *
+002460*                 AUDFILE WITH THE JOB/OPERATOR ID, THE RUN      *
+002470*                 DATE AND TIME, THE STARTING AND ENDING VAR1,   *
+002480*                 THE ITERATION COUNT AND THE COMPLETION STATUS. *
+002490*                 PARM-START-VAR1/PARM-END-VAR1, WHEN BOTH ARE   *
+002491*                 GREATER THAN ZERO, LIMIT THE RUN TO A SUB-     *
+002492*                 RANGE OF VAR1 SO A LARGE RUN CAN BE SPLIT      *
+002493*                 ACROSS SEVERAL PARALLEL JCL STEPS, EACH WITH   *
+002494*                 ITS OWN PARMFILE/OUTFILE/CKPTFILE, AND THE     *
+002495*                 RESULTS CONSOLIDATED AFTERWARD BY HELLOMRG.    *
+002496*                 WHEN BOTH ARE ZERO THE RUN COVERS 1 THRU       *
+002497*                 PARM-BOUND AS BEFORE.  FIBONACCI MODE FAST-    *
+002498*                 FORWARDS THE TWO PRIOR TERMS ON A FRESH SUB-   *
+002499*                 RANGE START SO THE TERM VALUES STAY            *
+002500*                 MATHEMATICALLY CORRECT REGARDLESS OF WHERE     *
+002501*                 THE SUB-RANGE BEGINS.                          *
+002502*                                                               *
+002600*    MAINTENANCE HISTORY                                       *
+002700*    DATE       INIT  DESCRIPTION                               *
+002800*    -------    ----  ------------------------------------     *
+002900*    01/05/26   RMS   ORIGINAL - EXTERNALIZED RUN BOUND VIA     *
+003000*                     PARMFILE, REPLACED HARD-CODED LITERAL 10  *
+003100*    01/12/26   RMS   ADDED OUTFILE - SEQUENCE NO LONGER ONLY   *
+003200*                     GOES TO DISPLAY/SYSOUT                   *
+003300*    01/19/26   RMS   ADDED CKPTFILE RESTART/CHECKPOINT SUPPORT *
+003400*    02/11/26   RMS   ADDED TRUE FIBONACCI MODE VIA             *
+003500*                     PARM-MODE-FLAG                           *
+003600*    02/18/26   RMS   ADDED 1500-EDIT-PARAMETERS - PARM-BOUND   *
+003700*                     IS NOW REJECTED IF NON-NUMERIC OR         *
+003800*                     ZERO/NEGATIVE, WITH A DISTINCT RETURN     *
+003900*                     CODE PER CONDITION.  SPLIT CHECKPOINT     *
+004000*                     RESTART LOGIC OUT TO 1600-CHECK-RESTART   *
+004050*    03/04/26   RMS   ADDED AUDFILE - EVERY RUN NOW LOGS AN      *
+004060*                     AUDIT RECORD REGARDLESS OF HOW IT ENDS     *
+004070*    03/25/26   RMS   HONORED PARM-START-VAR1/PARM-END-VAR1 AS   *
+004080*                     AN OPTIONAL SUB-RANGE SO A LARGE RUN CAN   *
+004090*                     BE SPLIT ACROSS PARALLEL JCL STEPS.        *
+004095*                     FIBONACCI MODE FAST-FORWARDS THE PRIOR     *
+004096*                     TERMS ON A FRESH SUB-RANGE START.          *
+004097*    04/01/26   RMS   1600-CHECK-RESTART WAS ONLY READING THE    *
+004098*                     FIRST CKPTFILE RECORD - A RUN WITH MORE    *
+004101*                     THAN ONE CHECKPOINT RESTARTED FROM THE     *
+004102*                     EARLIEST ONE INSTEAD OF THE LATEST AND     *
+004103*                     REDID COMPLETED WORK.  NOW READS TO EOF    *
+004104*                     VIA 1610-READ-NEXT-CKPT, KEEPING THE LAST  *
+004105*                     VALID RECORD FOUND.  ALSO ADDED FILE       *
+004106*                     STATUS CHECKING TO PARM-FILE SO A MISSING  *
+004107*                     PARMFILE GOES THROUGH THE NORMAL ABEND     *
+004108*                     PATH (WITH AN AUDIT RECORD) INSTEAD OF     *
+004109*                     CRASHING BEFORE ANY COBOL LOGIC RUNS.      *
+004110*    04/08/26   RMS   ADDED FILE STATUS CHECKING TO OUT-FILE'S   *
+004111*                     OPEN OUTPUT - IT WAS THE ONLY FILE IN THE  *
+004112*                     PROGRAM WITHOUT ONE.  CKPT-FILE'S WRITE    *
+004113*                     OPEN IS NOW OPEN EXTEND (FALLING BACK TO   *
+004114*                     OPEN OUTPUT IF CKPTFILE DOES NOT YET       *
+004115*                     EXIST), NOT OPEN OUTPUT UNCONDITIONALLY -  *
+004116*                     THE OLD LOGIC TRUNCATED CKPTFILE AT THE    *
+004117*                     START OF EVERY RUN, SO A RESTART ATTEMPT   *
+004118*                     THAT FAILED BEFORE ITS FIRST CHECKPOINT    *
+004119*                     LOST THE PRIOR RUN'S CHECKPOINT TRAIL AND  *
+004120*                     SILENTLY REDID ALREADY-COMPLETED WORK.     *
+004121*                     SINCE CKPTFILE NO LONGER GETS A CLEAN      *
+004122*                     SLATE EACH RUN, 1610-READ-NEXT-CKPT NOW    *
+004123*                     RESETS ITS "FOUND" SWITCH WHEN IT HITS A   *
+004124*                     COMPLETE ('C') RECORD, SO A FINISHED RUN'S *
+004125*                     LEFTOVER TRAIL IS NEVER MISTAKEN FOR AN    *
+004126*                     ACTIVE CHECKPOINT BY A LATER RUN.          *
+004127*                     ALSO ADDED A FIBONACCI-MODE BOUND CHECK -  *
+004128*                     PIC S9(15) COMP OVERFLOWS PAST THE 73RD    *
+004129*                     TERM, WHICH PREVIOUSLY PRODUCED SILENTLY   *
+004130*                     TRUNCATED, WRONG VALUES INSTEAD OF FAILING *
+004131*                     THE RUN.                                  *
+004100*                                                               *
+004200*****************************************************************
+004300 ENVIRONMENT DIVISION.
+004400 CONFIGURATION SECTION.
+004500 SOURCE-COMPUTER.   IBM-370.
+004600 OBJECT-COMPUTER.   IBM-370.
+004700 INPUT-OUTPUT SECTION.
+004800 FILE-CONTROL.
+004900     SELECT PARM-FILE        ASSIGN TO PARMFILE
+004950                             ORGANIZATION IS LINE SEQUENTIAL
+004960                             FILE STATUS IS HL-PARM-FILE-STATUS.
+005100     SELECT OUT-FILE         ASSIGN TO OUTFILE
+005150                             ORGANIZATION IS LINE SEQUENTIAL
+005160                             FILE STATUS IS HL-OUT-FILE-STATUS.
+005300     SELECT CKPT-FILE        ASSIGN TO CKPTFILE
+005400                             ORGANIZATION IS LINE SEQUENTIAL
+005500                             FILE STATUS IS HL-CKPT-FILE-STATUS.
+005550     SELECT AUDIT-FILE       ASSIGN TO AUDFILE
+005560                             ORGANIZATION IS LINE SEQUENTIAL
+005570                             FILE STATUS IS HL-AUDIT-FILE-STATUS.
+005600*
+005700 DATA DIVISION.
+005800 FILE SECTION.
+005900 FD  PARM-FILE
+006000     LABEL RECORDS ARE STANDARD
+006100     RECORDING MODE IS F.
+006200     COPY PARMREC.
+006300 FD  OUT-FILE
+006400     LABEL RECORDS ARE STANDARD
+006500     RECORDING MODE IS F.
+006600     COPY OUTREC.
+006700 FD  CKPT-FILE
+006800     LABEL RECORDS ARE STANDARD
+006900     RECORDING MODE IS F.
+007000     COPY CKPTREC.
+007050 FD  AUDIT-FILE
+007060     LABEL RECORDS ARE STANDARD
+007070     RECORDING MODE IS F.
+007080     COPY AUDITREC.
+007100*
+007200 WORKING-STORAGE SECTION.
+007300*****************************************************************
+007400*    SWITCHES                                                  *
+007500*****************************************************************
+007600 01  HL-SWITCHES.
+007700     05  HL-PARM-EOF-SW          PIC X(01)   VALUE 'N'.
+007800         88  HL-PARM-EOF                 VALUE 'Y'.
+007850     05  HL-PARM-FILE-STATUS     PIC X(02)   VALUE '00'.
+007860         88  HL-PARM-FILE-OK             VALUE '00'.
+007870     05  HL-OUT-FILE-STATUS      PIC X(02)   VALUE '00'.
+007880         88  HL-OUT-FILE-OK              VALUE '00'.
+007900     05  HL-CKPT-EOF-SW          PIC X(01)   VALUE 'N'.
+008000         88  HL-CKPT-EOF                 VALUE 'Y'.
+008050     05  HL-CKPT-FOUND-SW        PIC X(01)   VALUE 'N'.
+008060         88  HL-CKPT-FOUND               VALUE 'Y'.
+008100     05  HL-CKPT-FILE-STATUS     PIC X(02)   VALUE '00'.
+008200         88  HL-CKPT-FILE-OK             VALUE '00'.
+008250     05  HL-AUDIT-FILE-STATUS    PIC X(02)   VALUE '00'.
+008260         88  HL-AUDIT-FILE-OK            VALUE '00'.
+008300     05  HL-RUN-MODE             PIC X(01)   VALUE 'C'.
+008400         88  HL-RUN-MODE-COUNTER         VALUE 'C'.
+008500         88  HL-RUN-MODE-FIBONACCI       VALUE 'F'.
+008600     05  HL-EDIT-FAILED-SW       PIC X(01)   VALUE 'N'.
+008700         88  HL-EDIT-FAILED              VALUE 'Y'.
+008750     05  HL-COMPLETION-STATUS    PIC X(01)   VALUE 'S'.
+008760         88  HL-COMPLETION-NORMAL        VALUE 'S'.
+008770         88  HL-COMPLETION-ERROR         VALUE 'E'.
+008800*****************************************************************
+008900*    WORKING FIELDS                                            *
+009000*****************************************************************
+009100 01  HL-WORK-FIELDS.
+009200     05  HL-RUN-BOUND            PIC S9(09)  COMP.
+009300     05  HL-VAR1                 PIC S9(09)  COMP    VALUE 1.
+009400     05  HL-ITER-COUNT           PIC S9(09)  COMP    VALUE 0.
+009500     05  HL-CKPT-QUOTIENT        PIC S9(09)  COMP    VALUE 0.
+009600     05  HL-CKPT-REMAINDER       PIC S9(09)  COMP    VALUE 0.
+009700     05  HL-FIB-PRIOR-TERM       PIC S9(15)  COMP    VALUE 0.
+009800     05  HL-FIB-CURRENT-TERM     PIC S9(15)  COMP    VALUE 1.
+009900     05  HL-FIB-NEXT-TERM        PIC S9(15)  COMP    VALUE 0.
+009910     05  HL-START-VAR1           PIC S9(09)  COMP    VALUE 1.
+009920     05  HL-END-VAR1             PIC S9(09)  COMP    VALUE 1.
+009930     05  HL-LOOP-START-VAR1      PIC S9(09)  COMP    VALUE 1.
+009940     05  HL-LOOP-END-VAR1        PIC S9(09)  COMP    VALUE 1.
+009950     05  HL-FASTFWD-COUNT        PIC S9(09)  COMP    VALUE 0.
+009960     05  HL-SAVED-LAST-VAR1      PIC S9(09)  COMP    VALUE 0.
+009970     05  HL-SAVED-FIB-PRIOR-TERM PIC S9(15)  COMP    VALUE 0.
+009980     05  HL-SAVED-FIB-CURR-TERM  PIC S9(15)  COMP    VALUE 0.
+010000 77  HL-CKPT-FREQUENCY           PIC S9(04)  COMP    VALUE 5.
+010010 77  HL-FIB-MAX-VAR1             PIC S9(04)  COMP    VALUE 73.
+010050*****************************************************************
+010060*    RUN IDENTITY FIELDS FOR THE AUDIT RECORD                   *
+010070*****************************************************************
+010080 01  HL-RUN-IDENTITY.
+010090     05  HL-AUDIT-DATE           PIC X(08)   VALUE SPACES.
+010100     05  HL-AUDIT-TIME           PIC X(06)   VALUE SPACES.
+010110     05  HL-CMD-LINE             PIC X(40)   VALUE SPACES.
+010120     05  HL-JOB-ID               PIC X(08)   VALUE SPACES.
+010130     05  HL-OPERATOR-ID          PIC X(08)   VALUE SPACES.
+010140*
+010200 PROCEDURE DIVISION.
+010300*****************************************************************
+010400*                                                               *
+010500*    0000-MAINLINE                                              *
+010600*    CONTROLS OVERALL FLOW OF THE HELLO RUN.                    *
+010700*                                                               *
+010800*****************************************************************
+010900 0000-MAINLINE.
+011000     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+011100     PERFORM 2000-PROCESS-SEQUENCE THRU 2000-EXIT
+011200             UNTIL HL-VAR1 > HL-LOOP-END-VAR1.
+011300     PERFORM 9000-TERMINATE THRU 9000-EXIT.
+011400     GO TO 9999-EXIT.
+011500*****************************************************************
+011600*                                                               *
+011700*    1000-INITIALIZE                                            *
+011800*    OPENS THE PARAMETER, OUTPUT AND CHECKPOINT FILES, EDITS     *
+011900*    THE RUN BOUND AND OPTIONAL SUB-RANGE, AND ESTABLISHES THE   *
+012000*    STARTING VAR1 AND FIBONACCI TERMS - EITHER A FRESH START,   *
+012100*    A FRESH START PARTWAY THROUGH A FIBONACCI SUB-RANGE, OR     *
+012150*    RESUMED FROM A PRIOR, UNFINISHED CHECKPOINT.                *
+012200*                                                               *
+012300*****************************************************************
+012400 1000-INITIALIZE.
+012410     PERFORM 1100-CAPTURE-RUN-IDENTITY THRU 1100-EXIT.
+012500     OPEN INPUT PARM-FILE.
+012510     IF NOT HL-PARM-FILE-OK
+012520         DISPLAY 'HELLO0018E PARMFILE NOT FOUND/UNAVAILABLE - '
+012530                 'ABORT'
+012540         MOVE 44 TO RETURN-CODE
+012550         GO TO 8000-ABEND-EXIT
+012560     END-IF.
+012600     READ PARM-FILE
+012700         AT END
+012800             MOVE 'Y' TO HL-PARM-EOF-SW
+012900     END-READ.
+013000     IF HL-PARM-EOF
+013100         DISPLAY 'HELLO0001E PARMFILE IS EMPTY - RUN ABORTED'
+013200         MOVE 16 TO RETURN-CODE
+013300         CLOSE PARM-FILE
+013350         GO TO 8000-ABEND-EXIT
+013500     END-IF.
+013600     PERFORM 1500-EDIT-PARAMETERS THRU 1500-EXIT.
+013650     IF NOT HL-EDIT-FAILED
+013660         PERFORM 1550-EDIT-SUBRANGE THRU 1550-EXIT
+013670     END-IF.
+013700     IF HL-EDIT-FAILED
+013800         CLOSE PARM-FILE
+013850         GO TO 8000-ABEND-EXIT
+014000     END-IF.
+014100     MOVE PARM-BOUND             TO HL-RUN-BOUND.
+014200     MOVE PARM-MODE-FLAG         TO HL-RUN-MODE.
+014210     IF PARM-START-VAR1 > 0
+014220         MOVE PARM-START-VAR1    TO HL-LOOP-START-VAR1
+014230         MOVE PARM-END-VAR1      TO HL-LOOP-END-VAR1
+014240     ELSE
+014250         MOVE 1                  TO HL-LOOP-START-VAR1
+014260         MOVE HL-RUN-BOUND       TO HL-LOOP-END-VAR1
+014270     END-IF.
+014280     PERFORM 1560-EDIT-FIBONACCI-RANGE THRU 1560-EXIT.
+014290     IF HL-EDIT-FAILED
+014295         CLOSE PARM-FILE
+014297         GO TO 8000-ABEND-EXIT
+014299     END-IF.
+014300     CLOSE PARM-FILE.
+014400     MOVE HL-LOOP-START-VAR1 TO HL-VAR1.
+014500     MOVE 0 TO HL-FIB-PRIOR-TERM.
+014600     MOVE 1 TO HL-FIB-CURRENT-TERM.
+014700     OPEN INPUT CKPT-FILE.
+014800     IF HL-CKPT-FILE-OK
+014900         PERFORM 1600-CHECK-RESTART THRU 1600-EXIT
+015000         CLOSE CKPT-FILE
+015100     END-IF.
+015120     IF HL-RUN-MODE-FIBONACCI
+015130         AND HL-LOOP-START-VAR1 > 1
+015140         AND HL-VAR1 = HL-LOOP-START-VAR1
+015145         PERFORM 1700-FASTFORWARD-FIBONACCI THRU 1700-EXIT
+015148     END-IF.
+015150     MOVE HL-VAR1 TO HL-START-VAR1.
+015200     OPEN OUTPUT OUT-FILE.
+015210     IF NOT HL-OUT-FILE-OK
+015220         DISPLAY 'HELLO0020E OUTFILE OPEN FAILED - ABORT'
+015230         MOVE 48 TO RETURN-CODE
+015240         GO TO 8000-ABEND-EXIT
+015250     END-IF.
+015300     OPEN EXTEND CKPT-FILE.
+015310     IF NOT HL-CKPT-FILE-OK
+015320         OPEN OUTPUT CKPT-FILE
+015330     END-IF.
+015340     IF NOT HL-CKPT-FILE-OK
+015350         DISPLAY 'HELLO0021E CKPTFILE OPEN FAILED - ABORT'
+015360         MOVE 52 TO RETURN-CODE
+015365         CLOSE OUT-FILE
+015370         GO TO 8000-ABEND-EXIT
+015380     END-IF.
+015400 1000-EXIT.
+015500     EXIT.
+015550*****************************************************************
+015560*                                                               *
+015570*    1100-CAPTURE-RUN-IDENTITY                                  *
+015580*    CAPTURES THE RUN DATE/TIME AND THE JOB/OPERATOR ID PASSED   *
+015590*    ON THE EXEC STATEMENT'S PARM= STRING (JOBID,OPERID) SO THE  *
+015595*    AUDIT RECORD CAN IDENTIFY WHO/WHAT RAN THIS EXECUTION.  A   *
+015596*    MISSING PARM STRING LEAVES THE JOB/OPERATOR ID BLANK        *
+015597*    RATHER THAN FAILING THE RUN.                                *
+015598*                                                               *
+015599*****************************************************************
+015600 1100-CAPTURE-RUN-IDENTITY.
+015610     ACCEPT HL-AUDIT-DATE FROM DATE YYYYMMDD.
+015620     ACCEPT HL-AUDIT-TIME FROM TIME.
+015630     ACCEPT HL-CMD-LINE FROM COMMAND-LINE.
+015640     IF HL-CMD-LINE = SPACES
+015650         GO TO 1100-EXIT
+015660     END-IF.
+015670     UNSTRING HL-CMD-LINE DELIMITED BY ','
+015680         INTO HL-JOB-ID, HL-OPERATOR-ID
+015690     END-UNSTRING.
+015700 1100-EXIT.
+015710     EXIT.
+015600*****************************************************************
+015700*                                                               *
+015800*    1500-EDIT-PARAMETERS                                       *
+015900*    VALIDATES THE RUN BOUND SUPPLIED ON PARMFILE BEFORE THE     *
+016000*    LOOP IS ALLOWED TO START.  A ZERO, NEGATIVE OR NON-NUMERIC  *
+016100*    BOUND IS REJECTED WITH A DISTINCT RETURN CODE RATHER THAN   *
+016200*    LEFT TO PRODUCE AN EMPTY OR UNPREDICTABLE RUN.              *
+016300*                                                               *
+016400*****************************************************************
+016500 1500-EDIT-PARAMETERS.
+016600     IF PARM-BOUND IS NOT NUMERIC
+016700         DISPLAY 'HELLO0004E PARM-BOUND NOT NUMERIC - ABORT'
+016800         MOVE 20 TO RETURN-CODE
+016900         MOVE 'Y' TO HL-EDIT-FAILED-SW
+017000         GO TO 1500-EXIT
+017100     END-IF.
+017200     IF PARM-BOUND <= 0
+017300         DISPLAY 'HELLO0005E PARM-BOUND ZERO/NEGATIVE - ABORT'
+017400         MOVE 24 TO RETURN-CODE
+017500         MOVE 'Y' TO HL-EDIT-FAILED-SW
+017600         GO TO 1500-EXIT
+017700     END-IF.
+017800 1500-EXIT.
+017900     EXIT.
+017910*****************************************************************
+017920*                                                               *
+017930*    1550-EDIT-SUBRANGE                                         *
+017940*    VALIDATES THE OPTIONAL PARM-START-VAR1/PARM-END-VAR1 SUB-   *
+017950*    RANGE USED TO SPLIT A LARGE RUN ACROSS PARALLEL JCL STEPS.  *
+017960*    BOTH ZERO MEANS NO SUB-RANGE IS IN EFFECT AND THE RUN       *
+017970*    COVERS 1 THRU PARM-BOUND AS BEFORE.  ONLY ONE POPULATED, A  *
+017980*    START GREATER THAN THE END, OR AN END BEYOND PARM-BOUND IS  *
+017990*    REJECTED WITH A DISTINCT RETURN CODE.                       *
+018000*                                                               *
+018010*****************************************************************
+018020 1550-EDIT-SUBRANGE.
+018030     IF PARM-START-VAR1 = 0 AND PARM-END-VAR1 = 0
+018040         GO TO 1550-EXIT
+018050     END-IF.
+018060     IF PARM-START-VAR1 <= 0 OR PARM-END-VAR1 <= 0
+018070         DISPLAY 'HELLO0013E SUB-RANGE START/END MUST BOTH BE '
+018080                 'SET - ABORT'
+018090         MOVE 32 TO RETURN-CODE
+018100         MOVE 'Y' TO HL-EDIT-FAILED-SW
+018110         GO TO 1550-EXIT
+018120     END-IF.
+018130     IF PARM-START-VAR1 > PARM-END-VAR1
+018140         DISPLAY 'HELLO0014E SUB-RANGE START EXCEEDS END - ABORT'
+018150         MOVE 36 TO RETURN-CODE
+018160         MOVE 'Y' TO HL-EDIT-FAILED-SW
+018170         GO TO 1550-EXIT
+018180     END-IF.
+018190     IF PARM-END-VAR1 > PARM-BOUND
+018200         DISPLAY 'HELLO0015E SUB-RANGE END EXCEEDS PARM-BOUND -'
+018210                 ' ABORT'
+018220         MOVE 40 TO RETURN-CODE
+018230         MOVE 'Y' TO HL-EDIT-FAILED-SW
+018240         GO TO 1550-EXIT
+018250     END-IF.
+018260 1550-EXIT.
+018270     EXIT.
+018271*****************************************************************
+018272*                                                               *
+018273*    1560-EDIT-FIBONACCI-RANGE                                  *
+018274*    REJECTS A FIBONACCI-MODE RUN WHOSE LOOP RANGE WOULD CARRY   *
+018275*    HL-FIB-CURRENT-TERM PAST THE 73RD TERM, THE LARGEST THAT    *
+018276*    FITS IN A PIC S9(15) COMP FIELD WITHOUT OVERFLOWING - PAST  *
+018277*    THAT POINT THE TERM VALUE SILENTLY TRUNCATES INSTEAD OF     *
+018278*    FAILING THE RUN.  COUNTER MODE HAS NO SUCH LIMIT.           *
+018279*                                                               *
+018280*****************************************************************
+018281 1560-EDIT-FIBONACCI-RANGE.
+018282     IF HL-RUN-MODE-FIBONACCI
+018283         AND HL-LOOP-END-VAR1 > HL-FIB-MAX-VAR1
+018284         DISPLAY 'HELLO0019E FIBONACCI RANGE EXCEEDS 15-DIGIT '
+018285                 'CAPACITY - ABORT'
+018286         MOVE 28 TO RETURN-CODE
+018287         MOVE 'Y' TO HL-EDIT-FAILED-SW
+018288     END-IF.
+018289 1560-EXIT.
+018290     EXIT.
+018300*****************************************************************
+018310*                                                               *
+018320*    1600-CHECK-RESTART                                         *
+018300*    READS THE CHECKPOINT FILE TO PHYSICAL EOF, SINCE RECORDS    *
+018310*    ARE APPENDED ONE PER CHECKPOINT DURING A RUN, AND POSITIONS *
+018320*    VAR1 AND THE FIBONACCI TERMS ONE PAST THE LAST VALUE        *
+018330*    SUCCESSFULLY PROCESSED BY THE LATEST UNFINISHED CHECKPOINT  *
+018340*    FOUND - NOT JUST THE FIRST ONE ON THE FILE.  A MISSING,     *
+018350*    COMPLETE OR INVALID CHECKPOINT LEAVES THE RUN TO START      *
+018360*    FRESH AT HL-LOOP-START-VAR1.                                *
+018800*                                                               *
+018900*****************************************************************
+019000 1600-CHECK-RESTART.
+019010     MOVE 'N' TO HL-CKPT-FOUND-SW.
+019020     PERFORM 1610-READ-NEXT-CKPT THRU 1610-EXIT
+019030         UNTIL HL-CKPT-EOF.
+019040     IF NOT HL-CKPT-FOUND
+019050         GO TO 1600-EXIT
+019060     END-IF.
+019070     IF HL-SAVED-LAST-VAR1 < HL-LOOP-START-VAR1
+019080         OR HL-SAVED-LAST-VAR1 >= HL-LOOP-END-VAR1
+019090         DISPLAY 'HELLO0003W CHECKPOINT INVALID - FRESH START'
+019100         GO TO 1600-EXIT
+019110     END-IF.
+020400     COMPUTE HL-VAR1 = HL-SAVED-LAST-VAR1 + 1.
+020500     MOVE HL-SAVED-FIB-PRIOR-TERM TO HL-FIB-PRIOR-TERM.
+020600     MOVE HL-SAVED-FIB-CURR-TERM  TO HL-FIB-CURRENT-TERM.
+020700     DISPLAY 'HELLO0002I RESTARTING AFTER CHECKPOINT'.
+020800 1600-EXIT.
+020900     EXIT.
+020910*****************************************************************
+020920*                                                               *
+020930*    1610-READ-NEXT-CKPT                                        *
+020940*    READS ONE CKPTFILE RECORD.  EACH IN-PROGRESS RECORD WITH A  *
+020950*    NUMERIC CKPT-LAST-VAR1 OVERWRITES THE SAVED VALUES FROM THE *
+020960*    PRIOR ITERATION, SO WHEN THE FILE IS EXHAUSTED THE SAVED    *
+020970*    VALUES ARE THOSE OF THE LAST SUCH RECORD ON THE FILE.  A    *
+020975*    COMPLETE RECORD RESETS THE "FOUND" SWITCH, SINCE CKPTFILE   *
+020976*    IS NO LONGER TRUNCATED BETWEEN RUNS AND A FINISHED RUN'S    *
+020977*    TRAILING IN-PROGRESS RECORDS MUST NOT BE MISTAKEN FOR AN    *
+020978*    ACTIVE CHECKPOINT BY A LATER RUN.                           *
+020980*                                                               *
+020990*****************************************************************
+020995 1610-READ-NEXT-CKPT.
+020996     READ CKPT-FILE
+020997         AT END
+020998             MOVE 'Y' TO HL-CKPT-EOF-SW
+020999     END-READ.
+021001     IF HL-CKPT-EOF
+021002         GO TO 1610-EXIT
+021003     END-IF.
+021004     IF CKPT-RUN-COMPLETE
+021005         MOVE 'N'                   TO HL-CKPT-FOUND-SW
+021006         GO TO 1610-EXIT
+021007     END-IF.
+021008     IF CKPT-RUN-IN-PROGRESS
+021009         AND CKPT-LAST-VAR1 IS NUMERIC
+021010         MOVE 'Y'                   TO HL-CKPT-FOUND-SW
+021011         MOVE CKPT-LAST-VAR1        TO HL-SAVED-LAST-VAR1
+021012         MOVE CKPT-FIB-PRIOR-TERM   TO HL-SAVED-FIB-PRIOR-TERM
+021013         MOVE CKPT-FIB-CURRENT-TERM TO HL-SAVED-FIB-CURR-TERM
+021014     END-IF.
+021015 1610-EXIT.
+021016     EXIT.
+021013*****************************************************************
+021014*                                                               *
+021015*    1700-FASTFORWARD-FIBONACCI                                 *
+021016*    ADVANCES THE TWO FIBONACCI TERMS PAST TERM 1 SO A FRESH     *
+021017*    RUN THAT STARTS PARTWAY INTO THE SEQUENCE (A FIBONACCI-     *
+021018*    MODE SUB-RANGE WITH NO IN-PROGRESS CHECKPOINT OF ITS OWN)   *
+021019*    STILL COMPUTES MATHEMATICALLY CORRECT TERM VALUES, AT THE   *
+021020*    COST OF RECOMPUTING THE TERMS BEFORE THE SUB-RANGE START.   *
+021021*                                                               *
+021022*****************************************************************
+021023 1700-FASTFORWARD-FIBONACCI.
+021024     PERFORM 1710-ADVANCE-ONE-TERM THRU 1710-EXIT
+021025         VARYING HL-FASTFWD-COUNT FROM 1 BY 1
+021026             UNTIL HL-FASTFWD-COUNT > HL-LOOP-START-VAR1 - 1.
+021027 1700-EXIT.
+021028     EXIT.
+021029*****************************************************************
+021030*                                                               *
+021031*    1710-ADVANCE-ONE-TERM                                      *
+021032*    ADVANCES THE PRIOR AND CURRENT FIBONACCI TERMS BY ONE       *
+021033*    POSITION IN THE SEQUENCE.                                   *
+021034*                                                               *
+021035*****************************************************************
+021036 1710-ADVANCE-ONE-TERM.
+021037     COMPUTE HL-FIB-NEXT-TERM = HL-FIB-PRIOR-TERM +
+021038                                HL-FIB-CURRENT-TERM.
+021039     MOVE HL-FIB-CURRENT-TERM   TO HL-FIB-PRIOR-TERM.
+021040     MOVE HL-FIB-NEXT-TERM      TO HL-FIB-CURRENT-TERM.
+021041 1710-EXIT.
+021042     EXIT.
+021100*****************************************************************
+021150*                                                               *
+021200*    2000-PROCESS-SEQUENCE                                      *
+021300*    DISPLAYS AND WRITES THE CURRENT VAR1 AND, WHEN RUNNING IN   *
+021400*    FIBONACCI MODE, THE CORRESPONDING FIBONACCI TERM.  WRITES   *
+021500*    A CHECKPOINT EVERY HL-CKPT-FREQUENCY ITERATIONS, THEN       *
+021600*    ADVANCES VAR1 AND THE FIBONACCI TERMS.                      *
+021700*                                                               *
+021800*****************************************************************
+021900 2000-PROCESS-SEQUENCE.
+022000     INITIALIZE HELLO-OUTPUT-RECORD WITH FILLER.
+022100     MOVE HL-VAR1            TO OUT-VAR1-VALUE.
+022200     MOVE HL-RUN-MODE        TO OUT-MODE-FLAG.
+022300     IF HL-RUN-MODE-FIBONACCI
+022400         MOVE HL-FIB-CURRENT-TERM   TO OUT-FIBONACCI-VALUE
+022500         DISPLAY 'VAR1 = ' HL-VAR1 '  FIBONACCI = '
+022600                 HL-FIB-CURRENT-TERM
+022700     ELSE
+022800         MOVE 0                     TO OUT-FIBONACCI-VALUE
+022900         DISPLAY HL-VAR1
+023000     END-IF.
+023100     WRITE HELLO-OUTPUT-RECORD.
+023200     ADD 1 TO HL-ITER-COUNT.
+023300     DIVIDE HL-ITER-COUNT BY HL-CKPT-FREQUENCY
+023400         GIVING HL-CKPT-QUOTIENT
+023500         REMAINDER HL-CKPT-REMAINDER.
+023600     IF HL-CKPT-REMAINDER = 0
+023700         PERFORM 3000-WRITE-CHECKPOINT THRU 3000-EXIT
+023800     END-IF.
+023900     IF HL-RUN-MODE-FIBONACCI
+024000         COMPUTE HL-FIB-NEXT-TERM = HL-FIB-PRIOR-TERM +
+024100                                    HL-FIB-CURRENT-TERM
+024200         MOVE HL-FIB-CURRENT-TERM   TO HL-FIB-PRIOR-TERM
+024300         MOVE HL-FIB-NEXT-TERM       TO HL-FIB-CURRENT-TERM
+024400     END-IF.
+024500     ADD 1 TO HL-VAR1.
+024600 2000-EXIT.
+024700     EXIT.
+024800*****************************************************************
+024900*                                                               *
+025000*    3000-WRITE-CHECKPOINT                                      *
+025100*    RECORDS THE LAST VAR1 SUCCESSFULLY PROCESSED AND THE TWO    *
+025200*    FIBONACCI TERMS IN PLAY SO A RESTART DOES NOT REDO          *
+025300*    COMPLETED WORK OR MISCOMPUTE THE SEQUENCE.                  *
+025400*                                                               *
+025500*****************************************************************
+025600 3000-WRITE-CHECKPOINT.
+025700     INITIALIZE CKPT-RECORD WITH FILLER.
+025800     MOVE HL-VAR1                TO CKPT-LAST-VAR1.
+025900     MOVE HL-FIB-PRIOR-TERM      TO CKPT-FIB-PRIOR-TERM.
+026000     MOVE HL-FIB-CURRENT-TERM    TO CKPT-FIB-CURRENT-TERM.
+026100     MOVE 'I'                    TO CKPT-RUN-STATUS.
+026200     WRITE CKPT-RECORD.
+026300 3000-EXIT.
+026400     EXIT.
+026500*****************************************************************
+026600*                                                               *
+026700*    9000-TERMINATE                                             *
+026800*    NORMAL END-OF-JOB HOUSEKEEPING.  THE FINAL CHECKPOINT IS    *
+026900*    MARKED COMPLETE SO A FUTURE RUN DOES NOT TREAT THIS ONE AS  *
+027000*    AN UNFINISHED RUN TO RESUME.  CKPTFILE IS CLOSED AND        *
+027010*    RE-OPENED OUTPUT (TRUNCATING IT) BEFORE THE COMPLETE RECORD *
+027020*    IS WRITTEN, SO A SUCCESSFUL RUN ALWAYS LEAVES CKPTFILE      *
+027030*    HOLDING JUST ITS OWN FINAL RECORD INSTEAD OF GROWING        *
+027040*    WITHOUT BOUND ACROSS EVERY RUN THAT EVER COMPLETES.  A RUN  *
+027050*    THAT NEVER REACHES THIS PARAGRAPH (ABEND OR A DELIBERATE    *
+027060*    RESTART-TEST KILL) LEAVES ITS IN-PROGRESS TRAIL INTACT FOR  *
+027070*    1600-CHECK-RESTART TO FIND NEXT RUN, EXACTLY AS BEFORE.     *
+027100*                                                               *
+027200*****************************************************************
+027300 9000-TERMINATE.
+027400     INITIALIZE CKPT-RECORD WITH FILLER.
+027500     MOVE HL-LOOP-END-VAR1       TO CKPT-LAST-VAR1.
+027600     MOVE HL-FIB-PRIOR-TERM      TO CKPT-FIB-PRIOR-TERM.
+027700     MOVE HL-FIB-CURRENT-TERM    TO CKPT-FIB-CURRENT-TERM.
+027800     MOVE 'C'                    TO CKPT-RUN-STATUS.
+027850     CLOSE CKPT-FILE.
+027860     OPEN OUTPUT CKPT-FILE.
+027900     WRITE CKPT-RECORD.
+028000     CLOSE CKPT-FILE.
+028100     CLOSE OUT-FILE.
+028150     MOVE HL-LOOP-END-VAR1       TO HL-END-VAR1.
+028160     MOVE 'S'                    TO HL-COMPLETION-STATUS.
+028170     PERFORM 7000-WRITE-AUDIT-RECORD THRU 7000-EXIT.
+028200     MOVE 0 TO RETURN-CODE.
+028300 9000-EXIT.
+028400     EXIT.
+028450*****************************************************************
+028460*                                                               *
+028470*    7000-WRITE-AUDIT-RECORD                                    *
+028480*    APPENDS ONE RECORD TO AUDFILE DESCRIBING THIS EXECUTION -   *
+028490*    WHO/WHAT RAN IT, WHEN, THE STARTING AND ENDING VAR1, THE    *
+028495*    ITERATION COUNT AND WHETHER IT COMPLETED NORMALLY.  OPEN    *
+028496*    EXTEND IS TRIED FIRST SO REPEATED RUNS ACCUMULATE A TRAIL;  *
+028497*    IF AUDFILE DOES NOT YET EXIST, IT IS CREATED.               *
+028498*                                                               *
+028499*****************************************************************
+028500 7000-WRITE-AUDIT-RECORD.
+028510     OPEN EXTEND AUDIT-FILE.
+028520     IF NOT HL-AUDIT-FILE-OK
+028530         OPEN OUTPUT AUDIT-FILE
+028540     END-IF.
+028550     INITIALIZE AUDIT-RECORD WITH FILLER.
+028560     MOVE HL-AUDIT-DATE          TO AUDIT-RUN-DATE.
+028570     MOVE HL-AUDIT-TIME          TO AUDIT-RUN-TIME.
+028580     MOVE HL-JOB-ID              TO AUDIT-JOB-ID.
+028590     MOVE HL-OPERATOR-ID         TO AUDIT-OPERATOR-ID.
+028600     MOVE HL-START-VAR1          TO AUDIT-START-VAR1.
+028610     MOVE HL-END-VAR1            TO AUDIT-END-VAR1.
+028620     MOVE HL-ITER-COUNT          TO AUDIT-ITER-COUNT.
+028630     MOVE HL-COMPLETION-STATUS   TO AUDIT-COMPLETION-STATUS.
+028640     WRITE AUDIT-RECORD.
+028650     CLOSE AUDIT-FILE.
+028660 7000-EXIT.
+028670     EXIT.
+028680*****************************************************************
+028690*                                                               *
+028700*    8000-ABEND-EXIT                                            *
+028710*    COMMON EXIT FOR A RUN THAT FAILS BEFORE THE MAIN LOOP IS    *
+028720*    ABLE TO START (EMPTY PARMFILE OR A PARAMETER EDIT           *
+028730*    FAILURE).  THE RUN IS STILL LOGGED TO AUDFILE, MARKED       *
+028740*    WITH AN ERROR COMPLETION STATUS, BEFORE THE JOB STEP ENDS.  *
+028750*                                                               *
+028760*****************************************************************
+028770 8000-ABEND-EXIT.
+028780     MOVE HL-START-VAR1          TO HL-END-VAR1.
+028790     MOVE 'E'                    TO HL-COMPLETION-STATUS.
+028800     PERFORM 7000-WRITE-AUDIT-RECORD THRU 7000-EXIT.
+028810     GO TO 9999-EXIT.
+028900 9999-EXIT.
+029000     STOP RUN.
