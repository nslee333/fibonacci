@@ -0,0 +1,212 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    HELLOMRG.
+000300 AUTHOR.        R SHORE.
+000400 INSTALLATION.  BATCH SYSTEMS - FIBONACCI SUBSYSTEM.
+000500 DATE-WRITTEN.  03/25/26.
+000600 DATE-COMPILED.
+000700*****************************************************************
+000800*                                                               *
+000900*    PROGRAM:     HELLOMRG                                     *
+001000*    DESCRIPTION: CONSOLIDATES THE OUTFILES FROM UP TO FOUR     *
+001100*                 PARALLEL HELLO STEPS, EACH HAVING RUN A       *
+001200*                 DIFFERENT PARM-START-VAR1/PARM-END-VAR1 SUB-  *
+001300*                 RANGE OF THE SAME OVERALL RUN, BACK INTO ONE  *
+001400*                 OUTFILE IN ASCENDING VAR1 ORDER - THE SAME     *
+001500*                 ORDER A SINGLE UN-SPLIT HELLO RUN WOULD HAVE   *
+001600*                 PRODUCED.  THE MERGED OUTFILE USES THE SAME    *
+001700*                 OUTREC LAYOUT AS EVERY INPUT, SO HELLORPT CAN  *
+001800*                 BALANCE IT WITHOUT ANY CHANGE.  RUN AS THE     *
+001900*                 FINAL STEP OF A PARALLEL JOB STREAM, AFTER     *
+002000*                 ALL FOUR HELLO STEPS HAVE COMPLETED.           *
+002100*                                                               *
+002200*    MAINTENANCE HISTORY                                       *
+002300*    DATE       INIT  DESCRIPTION                               *
+002400*    -------    ----  ------------------------------------     *
+002500*    03/25/26   RMS   ORIGINAL                                  *
+002550*    04/15/26   RMS   ADDED FILE STATUS CHECKING TO THE FOUR     *
+002560*                     RANGE FILES AND OUTFILE - THE MERGE VERB   *
+002570*                     OPENS THEM ITSELF, BUT NONE OF THE FOUR    *
+002580*                     WAS BEING VERIFIED, SO A MISSING RANGE     *
+002590*                     FILE WOULD ABEND INSTEAD OF FAILING THE    *
+002595*                     STEP WITH A DIAGNOSTIC.                    *
+002600*                                                               *
+002700*****************************************************************
+002800 ENVIRONMENT DIVISION.
+002900 CONFIGURATION SECTION.
+003000 SOURCE-COMPUTER.   IBM-370.
+003100 OBJECT-COMPUTER.   IBM-370.
+003200 INPUT-OUTPUT SECTION.
+003300 FILE-CONTROL.
+003400     SELECT IN1-FILE         ASSIGN TO IN1FILE
+003500                             ORGANIZATION IS LINE SEQUENTIAL
+003520                             FILE STATUS IS MRG-IN1-FILE-STATUS.
+003600     SELECT IN2-FILE         ASSIGN TO IN2FILE
+003700                             ORGANIZATION IS LINE SEQUENTIAL
+003720                             FILE STATUS IS MRG-IN2-FILE-STATUS.
+003800     SELECT IN3-FILE         ASSIGN TO IN3FILE
+003900                             ORGANIZATION IS LINE SEQUENTIAL
+003920                             FILE STATUS IS MRG-IN3-FILE-STATUS.
+004000     SELECT IN4-FILE         ASSIGN TO IN4FILE
+004100                             ORGANIZATION IS LINE SEQUENTIAL
+004120                             FILE STATUS IS MRG-IN4-FILE-STATUS.
+004200     SELECT SORT-WORK-FILE   ASSIGN TO SORTWORK.
+004300     SELECT OUT-FILE         ASSIGN TO OUTFILE
+004400                             ORGANIZATION IS LINE SEQUENTIAL
+004420                             FILE STATUS IS MRG-OUT-FILE-STATUS.
+004500*
+004600 DATA DIVISION.
+004700 FILE SECTION.
+004800 FD  IN1-FILE
+004900     LABEL RECORDS ARE STANDARD
+005000     RECORDING MODE IS F.
+005100     COPY OUTREC REPLACING ==HELLO-OUTPUT-RECORD== BY
+005200         ==IN1-RECORD== ==OUT-VAR1-VALUE== BY
+005300         ==IN1-VAR1-VALUE== ==OUT-MODE-FLAG== BY
+005400         ==IN1-MODE-FLAG== ==OUT-FIBONACCI-VALUE== BY
+005500         ==IN1-FIBONACCI-VALUE==.
+005600 FD  IN2-FILE
+005700     LABEL RECORDS ARE STANDARD
+005800     RECORDING MODE IS F.
+005900     COPY OUTREC REPLACING ==HELLO-OUTPUT-RECORD== BY
+006000         ==IN2-RECORD== ==OUT-VAR1-VALUE== BY
+006100         ==IN2-VAR1-VALUE== ==OUT-MODE-FLAG== BY
+006200         ==IN2-MODE-FLAG== ==OUT-FIBONACCI-VALUE== BY
+006300         ==IN2-FIBONACCI-VALUE==.
+006400 FD  IN3-FILE
+006500     LABEL RECORDS ARE STANDARD
+006600     RECORDING MODE IS F.
+006700     COPY OUTREC REPLACING ==HELLO-OUTPUT-RECORD== BY
+006800         ==IN3-RECORD== ==OUT-VAR1-VALUE== BY
+006900         ==IN3-VAR1-VALUE== ==OUT-MODE-FLAG== BY
+007000         ==IN3-MODE-FLAG== ==OUT-FIBONACCI-VALUE== BY
+007100         ==IN3-FIBONACCI-VALUE==.
+007200 FD  IN4-FILE
+007300     LABEL RECORDS ARE STANDARD
+007400     RECORDING MODE IS F.
+007500     COPY OUTREC REPLACING ==HELLO-OUTPUT-RECORD== BY
+007600         ==IN4-RECORD== ==OUT-VAR1-VALUE== BY
+007700         ==IN4-VAR1-VALUE== ==OUT-MODE-FLAG== BY
+007800         ==IN4-MODE-FLAG== ==OUT-FIBONACCI-VALUE== BY
+007900         ==IN4-FIBONACCI-VALUE==.
+008000 SD  SORT-WORK-FILE.
+008100     COPY OUTREC REPLACING ==HELLO-OUTPUT-RECORD== BY
+008200         ==SORT-RECORD== ==OUT-VAR1-VALUE== BY
+008300         ==SORT-VAR1-VALUE== ==OUT-MODE-FLAG== BY
+008400         ==SORT-MODE-FLAG== ==OUT-FIBONACCI-VALUE== BY
+008500         ==SORT-FIBONACCI-VALUE==.
+008600 FD  OUT-FILE
+008700     LABEL RECORDS ARE STANDARD
+008800     RECORDING MODE IS F.
+008900     COPY OUTREC.
+009000*
+009100 WORKING-STORAGE SECTION.
+009150*****************************************************************
+009160*    SWITCHES                                                  *
+009170*****************************************************************
+009180 01  MRG-SWITCHES.
+009190     05  MRG-IN1-FILE-STATUS     PIC X(02)   VALUE '00'.
+009200         88  MRG-IN1-FILE-OK             VALUE '00'.
+009210     05  MRG-IN2-FILE-STATUS     PIC X(02)   VALUE '00'.
+009220         88  MRG-IN2-FILE-OK             VALUE '00'.
+009230     05  MRG-IN3-FILE-STATUS     PIC X(02)   VALUE '00'.
+009240         88  MRG-IN3-FILE-OK             VALUE '00'.
+009250     05  MRG-IN4-FILE-STATUS     PIC X(02)   VALUE '00'.
+009260         88  MRG-IN4-FILE-OK             VALUE '00'.
+009270     05  MRG-OUT-FILE-STATUS     PIC X(02)   VALUE '00'.
+009280         88  MRG-OUT-FILE-OK             VALUE '00'.
+009290*
+009300 PROCEDURE DIVISION.
+009400*****************************************************************
+009500*                                                               *
+009600*    0000-MAINLINE                                              *
+009700*    CONTROLS OVERALL FLOW OF THE CONSOLIDATION RUN.            *
+009800*                                                               *
+009900*****************************************************************
+010000 0000-MAINLINE.
+010100     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+010200     PERFORM 2000-MERGE-FILES THRU 2000-EXIT.
+010250     PERFORM 2100-CHECK-MERGE-STATUS THRU 2100-EXIT.
+010300     PERFORM 9000-TERMINATE THRU 9000-EXIT.
+010400     STOP RUN.
+010500*****************************************************************
+010600*                                                               *
+010700*    1000-INITIALIZE                                            *
+010800*    ANNOUNCES THE START OF THE CONSOLIDATION RUN ON SYSOUT.     *
+010900*                                                               *
+011000*****************************************************************
+011100 1000-INITIALIZE.
+011200     DISPLAY 'HELLO0016I HELLOMRG CONSOLIDATION STARTING'.
+011300 1000-EXIT.
+011400     EXIT.
+011500*****************************************************************
+011600*                                                               *
+011700*    2000-MERGE-FILES                                           *
+011800*    MERGES THE FOUR PARALLEL OUTFILES BACK TOGETHER IN          *
+011900*    ASCENDING VAR1 ORDER.  THE MERGE VERB OPENS, READS AND      *
+012000*    CLOSES ALL SEVEN FILES ITSELF - NO EXPLICIT I/O IS NEEDED.  *
+012100*                                                               *
+012200*****************************************************************
+012300 2000-MERGE-FILES.
+012400     MERGE SORT-WORK-FILE
+012500         ON ASCENDING KEY SORT-VAR1-VALUE
+012600         USING IN1-FILE IN2-FILE IN3-FILE IN4-FILE
+012700         GIVING OUT-FILE.
+012800 2000-EXIT.
+012900     EXIT.
+012910*****************************************************************
+012920*                                                               *
+012930*    2100-CHECK-MERGE-STATUS                                    *
+012940*    THE MERGE VERB OPENS, READS AND CLOSES ALL SEVEN FILES      *
+012950*    ITSELF, SO THIS IS THE FIRST CHANCE TO CATCH A RANGE FILE   *
+012960*    OR OUTFILE THAT COULD NOT BE OPENED (E.G. A RANGE STEP      *
+012970*    THAT NEVER RAN OR FAILED BEFORE CATALOGING ITS OUTFILE).    *
+012980*                                                               *
+012990*****************************************************************
+013000 2100-CHECK-MERGE-STATUS.
+013010     IF NOT MRG-IN1-FILE-OK
+013020         DISPLAY 'HELLO0029E IN1FILE OPEN/READ FAILED - ABORT'
+013030         MOVE 16 TO RETURN-CODE
+013040         GO TO 8000-ABEND-EXIT
+013050     END-IF.
+013060     IF NOT MRG-IN2-FILE-OK
+013070         DISPLAY 'HELLO0030E IN2FILE OPEN/READ FAILED - ABORT'
+013080         MOVE 20 TO RETURN-CODE
+013090         GO TO 8000-ABEND-EXIT
+013100     END-IF.
+013110     IF NOT MRG-IN3-FILE-OK
+013120         DISPLAY 'HELLO0031E IN3FILE OPEN/READ FAILED - ABORT'
+013130         MOVE 24 TO RETURN-CODE
+013140         GO TO 8000-ABEND-EXIT
+013150     END-IF.
+013160     IF NOT MRG-IN4-FILE-OK
+013170         DISPLAY 'HELLO0032E IN4FILE OPEN/READ FAILED - ABORT'
+013180         MOVE 28 TO RETURN-CODE
+013190         GO TO 8000-ABEND-EXIT
+013200     END-IF.
+013210     IF NOT MRG-OUT-FILE-OK
+013220         DISPLAY 'HELLO0033E OUTFILE OPEN/WRITE FAILED - ABORT'
+013230         MOVE 32 TO RETURN-CODE
+013240         GO TO 8000-ABEND-EXIT
+013250     END-IF.
+013260 2100-EXIT.
+013270     EXIT.
+013280*****************************************************************
+013290*                                                               *
+013300*    9000-TERMINATE                                             *
+013400*    NORMAL END-OF-JOB HOUSEKEEPING.                             *
+013500*                                                               *
+013600*****************************************************************
+013700 9000-TERMINATE.
+013750     DISPLAY 'HELLO0017I HELLOMRG CONSOLIDATION COMPLETE'.
+013800     MOVE 0 TO RETURN-CODE.
+013900 9000-EXIT.
+014000     EXIT.
+014010*****************************************************************
+014020*                                                               *
+014030*    8000-ABEND-EXIT                                            *
+014040*    COMMON EXIT FOR A RUN THAT FAILS BECAUSE ONE OF THE RANGE   *
+014050*    FILES OR OUTFILE COULD NOT BE OPENED BY THE MERGE.         *
+014060*                                                               *
+014070*****************************************************************
+014080 8000-ABEND-EXIT.
+014090     STOP RUN.
