@@ -0,0 +1,334 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    HELLOMNT.
+000300 AUTHOR.        R SHORE.
+000400 INSTALLATION.  BATCH SYSTEMS - FIBONACCI SUBSYSTEM.
+000500 DATE-WRITTEN.  03/18/26.
+000600 DATE-COMPILED.
+000700*****************************************************************
+000800*                                                               *
+000900*    PROGRAM:     HELLOMNT                                     *
+001000*    DESCRIPTION: INTERACTIVE MAINTENANCE TRANSACTION FOR THE   *
+001100*                 HELLO PARAMETER FILE.  RUN FROM A TERMINAL,   *
+001200*                 IT DISPLAYS THE CURRENT RUN BOUND AND MODE    *
+001300*                 FLAG, PROMPTS THE OPERATOR FOR NEW VALUES,    *
+001400*                 EDITS THEM THE SAME WAY HELLO DOES BEFORE ITS  *
+001500*                 OWN RUN, REWRITES PARMFILE, AND LOGS THE      *
+001600*                 BEFORE/AFTER VALUES TO PARMLOG.  PARM-START-   *
+001700*                 VAR1 AND PARM-END-VAR1, THE OPTIONAL SUB-      *
+001800*                 RANGE, ARE MAINTAINED THE SAME WAY - BOTH      *
+001900*                 ZERO MEANS NO SUB-RANGE IS IN EFFECT.          *
+002000*                                                               *
+002100*    MAINTENANCE HISTORY                                       *
+002200*    DATE       INIT  DESCRIPTION                               *
+002300*    -------    ----  ------------------------------------     *
+002400*    03/18/26   RMS   ORIGINAL                                  *
+002410*    04/01/26   RMS   ADDED FILE STATUS TO PARM-FILE - A         *
+002420*                     GENUINELY MISSING PARMFILE WAS CRASHING    *
+002430*                     THE RUN INSTEAD OF FALLING THROUGH TO THE  *
+002440*                     "DEFAULTS USED" WARNING, WHICH UNTIL NOW   *
+002450*                     ONLY FIRED FOR A PRESENT BUT EMPTY FILE.   *
+002460*    04/08/26   RMS   NOW PROMPTS FOR AND MAINTAINS PARM-START-  *
+002470*                     VAR1/PARM-END-VAR1 INSTEAD OF ONLY         *
+002480*                     CARRYING THEM FORWARD UNCHANGED - THE      *
+002490*                     4-WAY SPLIT RUNS NEED A WAY TO ADJUST A    *
+002491*                     RANGE'S SUB-BOUNDS WITHOUT EDITING THE     *
+002492*                     DATASET DIRECTLY.  ALSO ADDED A NOT        *
+002493*                     NUMERIC CHECK ON THE NEW BOUND INPUT,      *
+002494*                     MIRRORING HELLO'S 1500-EDIT-PARAMETERS -   *
+002495*                     ACCEPT FROM CONSOLE DOES NOT ENFORCE THE   *
+002496*                     PICTURE EDIT, SO A MISTYPED NON-DIGIT WAS  *
+002497*                     LEFT TO FLOW UNCHECKED INTO A COMP FIELD.  *
+002500*                                                               *
+002600*****************************************************************
+002700 ENVIRONMENT DIVISION.
+002800 CONFIGURATION SECTION.
+002900 SOURCE-COMPUTER.   IBM-370.
+003000 OBJECT-COMPUTER.   IBM-370.
+003100 INPUT-OUTPUT SECTION.
+003200 FILE-CONTROL.
+003300     SELECT PARM-FILE        ASSIGN TO PARMFILE
+003350                             ORGANIZATION IS LINE SEQUENTIAL
+003360                             FILE STATUS IS MN-PARM-FILE-STATUS.
+003500     SELECT LOG-FILE         ASSIGN TO PARMLOG
+003600                             ORGANIZATION IS LINE SEQUENTIAL
+003700                             FILE STATUS IS MN-LOG-FILE-STATUS.
+003800*
+003900 DATA DIVISION.
+004000 FILE SECTION.
+004100 FD  PARM-FILE
+004200     LABEL RECORDS ARE STANDARD
+004300     RECORDING MODE IS F.
+004400     COPY PARMREC.
+004500 FD  LOG-FILE
+004600     LABEL RECORDS ARE STANDARD
+004700     RECORDING MODE IS F.
+004800     COPY PARMLOG.
+004900*
+005000 WORKING-STORAGE SECTION.
+005100*****************************************************************
+005200*    SWITCHES                                                  *
+005300*****************************************************************
+005400 01  MN-SWITCHES.
+005500     05  MN-PARM-EOF-SW          PIC X(01)   VALUE 'N'.
+005600         88  MN-PARM-EOF                 VALUE 'Y'.
+005650     05  MN-PARM-FILE-STATUS     PIC X(02)   VALUE '00'.
+005660         88  MN-PARM-FILE-OK             VALUE '00'.
+005700     05  MN-LOG-FILE-STATUS      PIC X(02)   VALUE '00'.
+005800         88  MN-LOG-FILE-OK              VALUE '00'.
+005900     05  MN-EDIT-FAILED-SW       PIC X(01)   VALUE 'N'.
+006000         88  MN-EDIT-FAILED              VALUE 'Y'.
+006050     05  MN-REWRITE-FAILED-SW    PIC X(01)   VALUE 'N'.
+006060         88  MN-REWRITE-FAILED           VALUE 'Y'.
+006100*****************************************************************
+006200*    RUN IDENTITY FIELDS FOR THE MAINTENANCE LOG                *
+006300*****************************************************************
+006400 01  MN-RUN-IDENTITY.
+006500     05  MN-LOG-DATE             PIC X(08)   VALUE SPACES.
+006600     05  MN-LOG-TIME             PIC X(06)   VALUE SPACES.
+006700     05  MN-CMD-LINE             PIC X(40)   VALUE SPACES.
+006800     05  MN-JOB-ID               PIC X(08)   VALUE SPACES.
+006900     05  MN-OPERATOR-ID          PIC X(08)   VALUE SPACES.
+007000*****************************************************************
+007100*    BEFORE/AFTER PARAMETER VALUES                              *
+007200*****************************************************************
+007300 01  MN-PARM-VALUES.
+007400     05  MN-OLD-BOUND            PIC S9(09)  COMP    VALUE 0.
+007500     05  MN-OLD-MODE-FLAG        PIC X(01)   VALUE SPACES.
+007600     05  MN-OLD-START-VAR1       PIC S9(09)  COMP    VALUE 0.
+007700     05  MN-OLD-END-VAR1         PIC S9(09)  COMP    VALUE 0.
+007800     05  MN-NEW-BOUND-INPUT      PIC 9(09)   VALUE ZEROES.
+007810     05  MN-NEW-BOUND            PIC S9(09)  COMP    VALUE 0.
+007900     05  MN-NEW-MODE-FLAG        PIC X(01)   VALUE SPACES.
+008000         88  MN-NEW-MODE-VALID           VALUES 'C' 'F'.
+008010     05  MN-NEW-START-INPUT      PIC 9(09)   VALUE ZEROES.
+008020     05  MN-NEW-START-VAR1       PIC S9(09)  COMP    VALUE 0.
+008030     05  MN-NEW-END-INPUT        PIC 9(09)   VALUE ZEROES.
+008040     05  MN-NEW-END-VAR1         PIC S9(09)  COMP    VALUE 0.
+008100*
+008200 PROCEDURE DIVISION.
+008300*****************************************************************
+008400*                                                               *
+008500*    0000-MAINLINE                                              *
+008600*    CONTROLS OVERALL FLOW OF THE MAINTENANCE TRANSACTION.      *
+008700*                                                               *
+008800*****************************************************************
+008900 0000-MAINLINE.
+009000     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+009100     PERFORM 2000-MAINTAIN-PARAMETERS THRU 2000-EXIT.
+009200     STOP RUN.
+009300*****************************************************************
+009400*                                                               *
+009500*    1000-INITIALIZE                                            *
+009600*    CAPTURES THE RUN IDENTITY AND READS THE CURRENT PARMFILE    *
+009700*    CONTENTS, IF ANY, AS THE "BEFORE" VALUES.                  *
+009800*                                                               *
+009900*****************************************************************
+010000 1000-INITIALIZE.
+010100     ACCEPT MN-LOG-DATE FROM DATE YYYYMMDD.
+010200     ACCEPT MN-LOG-TIME FROM TIME.
+010300     ACCEPT MN-CMD-LINE FROM COMMAND-LINE.
+010400     IF MN-CMD-LINE NOT = SPACES
+010500         UNSTRING MN-CMD-LINE DELIMITED BY ','
+010600             INTO MN-JOB-ID, MN-OPERATOR-ID
+010700         END-UNSTRING
+010800     END-IF.
+010900     OPEN INPUT PARM-FILE.
+010910     IF MN-PARM-FILE-OK
+010920         READ PARM-FILE
+010930             AT END
+010940                 MOVE 'Y' TO MN-PARM-EOF-SW
+010950         END-READ
+010960     ELSE
+010970         MOVE 'Y' TO MN-PARM-EOF-SW
+010980     END-IF.
+011400     IF MN-PARM-EOF
+011500         DISPLAY 'HELLO0008W PARMFILE NOT FOUND - DEFAULTS USED'
+011600                 UPON CONSOLE
+011700     ELSE
+011800         MOVE PARM-BOUND         TO MN-OLD-BOUND
+011900         MOVE PARM-MODE-FLAG     TO MN-OLD-MODE-FLAG
+012000         MOVE PARM-START-VAR1    TO MN-OLD-START-VAR1
+012100         MOVE PARM-END-VAR1      TO MN-OLD-END-VAR1
+012200     END-IF.
+012210     IF MN-PARM-FILE-OK
+012220         CLOSE PARM-FILE
+012230     END-IF.
+012400 1000-EXIT.
+012500     EXIT.
+012600*****************************************************************
+012700*                                                               *
+012800*    2000-MAINTAIN-PARAMETERS                                   *
+012900*    SHOWS THE OPERATOR THE CURRENT VALUES, PROMPTS FOR NEW      *
+013000*    ONES, EDITS THEM, AND - IF THEY PASS - REWRITES PARMFILE    *
+013100*    AND LOGS THE CHANGE.  A FAILED EDIT LEAVES PARMFILE         *
+013200*    UNTOUCHED.  A FAILED REWRITE LEAVES PARMFILE AT ITS PRIOR   *
+013250*    CONTENTS AND SKIPS THE MAINTENANCE LOG AND SUCCESS MESSAGE. *
+013300*                                                               *
+013400*****************************************************************
+013500 2000-MAINTAIN-PARAMETERS.
+013600     DISPLAY 'HELLO PARAMETER MAINTENANCE' UPON CONSOLE.
+013700     DISPLAY 'CURRENT RUN BOUND: ' MN-OLD-BOUND UPON CONSOLE.
+013800     DISPLAY 'CURRENT MODE FLAG: ' MN-OLD-MODE-FLAG UPON CONSOLE.
+013810     DISPLAY 'CURRENT SUB-RANGE START: ' MN-OLD-START-VAR1
+013820             UPON CONSOLE.
+013830     DISPLAY 'CURRENT SUB-RANGE END: ' MN-OLD-END-VAR1
+013840             UPON CONSOLE.
+013900     DISPLAY 'ENTER NEW RUN BOUND' UPON CONSOLE.
+014000     ACCEPT MN-NEW-BOUND-INPUT FROM CONSOLE.
+014100     DISPLAY 'ENTER NEW MODE FLAG (C OR F)' UPON CONSOLE.
+014200     ACCEPT MN-NEW-MODE-FLAG FROM CONSOLE.
+014210     DISPLAY 'ENTER NEW SUB-RANGE START (0 0 FOR NONE)'
+014220             UPON CONSOLE.
+014230     ACCEPT MN-NEW-START-INPUT FROM CONSOLE.
+014240     DISPLAY 'ENTER NEW SUB-RANGE END (0 0 FOR NONE)'
+014250             UPON CONSOLE.
+014260     ACCEPT MN-NEW-END-INPUT FROM CONSOLE.
+014300     PERFORM 2100-EDIT-NEW-VALUES THRU 2100-EXIT.
+014400     IF MN-EDIT-FAILED
+014500         MOVE 28 TO RETURN-CODE
+014600         GO TO 2000-EXIT
+014700     END-IF.
+014710     PERFORM 2150-EDIT-SUBRANGE THRU 2150-EXIT.
+014720     IF MN-EDIT-FAILED
+014730         MOVE 28 TO RETURN-CODE
+014740         GO TO 2000-EXIT
+014750     END-IF.
+014800     PERFORM 2200-REWRITE-PARMFILE THRU 2200-EXIT.
+014810     IF MN-REWRITE-FAILED
+014820         MOVE 32 TO RETURN-CODE
+014830         GO TO 2000-EXIT
+014840     END-IF.
+014900     PERFORM 2300-WRITE-MAINT-LOG THRU 2300-EXIT.
+015000     DISPLAY 'HELLO0009I PARMFILE UPDATED' UPON CONSOLE.
+015100     MOVE 0 TO RETURN-CODE.
+015200 2000-EXIT.
+015300     EXIT.
+015400*****************************************************************
+015500*                                                               *
+015600*    2100-EDIT-NEW-VALUES                                       *
+015700*    VALIDATES THE OPERATOR'S INPUT THE SAME WAY HELLO EDITS     *
+015800*    PARM-BOUND BEFORE ITS OWN RUN - REJECTS A ZERO/NEGATIVE     *
+015900*    BOUND AND ANY MODE FLAG OTHER THAN C OR F.                  *
+016000*                                                               *
+016100*****************************************************************
+016200 2100-EDIT-NEW-VALUES.
+016700     IF MN-NEW-BOUND-INPUT IS NOT NUMERIC
+016720         DISPLAY 'HELLO0022E NEW RUN BOUND NOT NUMERIC' UPON
+016730             CONSOLE
+016740         MOVE 'Y' TO MN-EDIT-FAILED-SW
+016745         GO TO 2100-EXIT
+016748     END-IF.
+016750     MOVE MN-NEW-BOUND-INPUT     TO MN-NEW-BOUND.
+016800     IF MN-NEW-BOUND <= 0
+016900         DISPLAY 'HELLO0011E RUN BOUND ZERO/NEGATIVE' UPON CONSOLE
+017000         MOVE 'Y' TO MN-EDIT-FAILED-SW
+017100         GO TO 2100-EXIT
+017200     END-IF.
+017300     IF NOT MN-NEW-MODE-VALID
+017400         DISPLAY 'HELLO0012E MODE FLAG MUST BE C OR F' UPON
+017450             CONSOLE
+017500         MOVE 'Y' TO MN-EDIT-FAILED-SW
+017600         GO TO 2100-EXIT
+017700     END-IF.
+017800 2100-EXIT.
+017900     EXIT.
+017910*****************************************************************
+017920*                                                               *
+017930*    2150-EDIT-SUBRANGE                                         *
+017940*    VALIDATES THE OPTIONAL NEW SUB-RANGE START/END THE SAME WAY *
+017950*    HELLO'S 1550-EDIT-SUBRANGE VALIDATES PARM-START-VAR1/       *
+017960*    PARM-END-VAR1 - BOTH ZERO MEANS NO SUB-RANGE, ONLY ONE      *
+017970*    POPULATED, A START GREATER THAN THE END, OR AN END BEYOND   *
+017980*    THE NEW RUN BOUND IS REJECTED.                              *
+017990*                                                               *
+018000*****************************************************************
+018010 2150-EDIT-SUBRANGE.
+018020     IF MN-NEW-START-INPUT IS NOT NUMERIC
+018030         OR MN-NEW-END-INPUT IS NOT NUMERIC
+018040         DISPLAY 'HELLO0023E NEW SUB-RANGE NOT NUMERIC' UPON
+018050             CONSOLE
+018060         MOVE 'Y' TO MN-EDIT-FAILED-SW
+018070         GO TO 2150-EXIT
+018080     END-IF.
+018090     MOVE MN-NEW-START-INPUT     TO MN-NEW-START-VAR1.
+018100     MOVE MN-NEW-END-INPUT       TO MN-NEW-END-VAR1.
+018110     IF MN-NEW-START-VAR1 = 0 AND MN-NEW-END-VAR1 = 0
+018120         GO TO 2150-EXIT
+018130     END-IF.
+018140     IF MN-NEW-START-VAR1 <= 0 OR MN-NEW-END-VAR1 <= 0
+018150         DISPLAY 'HELLO0024E SUB-RANGE START/END MUST BOTH BE '
+018160                 'SET' UPON CONSOLE
+018170         MOVE 'Y' TO MN-EDIT-FAILED-SW
+018180         GO TO 2150-EXIT
+018190     END-IF.
+018200     IF MN-NEW-START-VAR1 > MN-NEW-END-VAR1
+018210         DISPLAY 'HELLO0025E SUB-RANGE START EXCEEDS END' UPON
+018220             CONSOLE
+018230         MOVE 'Y' TO MN-EDIT-FAILED-SW
+018240         GO TO 2150-EXIT
+018250     END-IF.
+018260     IF MN-NEW-END-VAR1 > MN-NEW-BOUND
+018270         DISPLAY 'HELLO0026E SUB-RANGE END EXCEEDS NEW BOUND'
+018280             UPON CONSOLE
+018290         MOVE 'Y' TO MN-EDIT-FAILED-SW
+018300         GO TO 2150-EXIT
+018310     END-IF.
+018320 2150-EXIT.
+018330     EXIT.
+018340*****************************************************************
+018350*                                                               *
+018360*    2200-REWRITE-PARMFILE                                      *
+018370*    WRITES THE NEW RUN BOUND, MODE FLAG AND SUB-RANGE TO        *
+018380*    PARMFILE.  IF THE OPEN FAILS (PROTECTED DATASET, OUT OF     *
+018385*    SPACE), PARMFILE IS LEFT UNTOUCHED AND THE FAILURE IS       *
+018387*    SIGNALLED BACK TO 2000-MAINTAIN-PARAMETERS SO THE OPERATOR  *
+018388*    IS NOT TOLD THE CHANGE TOOK EFFECT WHEN IT DID NOT.         *
+018390*                                                               *
+018400*****************************************************************
+018800 2200-REWRITE-PARMFILE.
+018900     INITIALIZE PARM-RECORD WITH FILLER.
+019000     MOVE MN-NEW-BOUND           TO PARM-BOUND.
+019100     MOVE MN-NEW-MODE-FLAG       TO PARM-MODE-FLAG.
+019200     MOVE MN-NEW-START-VAR1      TO PARM-START-VAR1.
+019300     MOVE MN-NEW-END-VAR1        TO PARM-END-VAR1.
+019400     OPEN OUTPUT PARM-FILE.
+019410     IF NOT MN-PARM-FILE-OK
+019420         DISPLAY 'HELLO0034E PARMFILE REWRITE OPEN FAILED - '
+019430                 'CHANGE NOT APPLIED' UPON CONSOLE
+019440         MOVE 'Y' TO MN-REWRITE-FAILED-SW
+019450         GO TO 2200-EXIT
+019460     END-IF.
+019500     WRITE PARM-RECORD.
+019600     CLOSE PARM-FILE.
+019700 2200-EXIT.
+019800     EXIT.
+019900*****************************************************************
+020000*                                                               *
+020100*    2300-WRITE-MAINT-LOG                                       *
+020200*    APPENDS A BEFORE/AFTER RECORD TO PARMLOG.  OPEN EXTEND IS   *
+020300*    TRIED FIRST SO REPEATED MAINTENANCE RUNS ACCUMULATE A       *
+020400*    TRAIL; IF PARMLOG DOES NOT YET EXIST, IT IS CREATED.        *
+020500*                                                               *
+020600*****************************************************************
+020700 2300-WRITE-MAINT-LOG.
+020800     OPEN EXTEND LOG-FILE.
+020900     IF NOT MN-LOG-FILE-OK
+021000         OPEN OUTPUT LOG-FILE
+021100     END-IF.
+021200     INITIALIZE MAINT-LOG-RECORD WITH FILLER.
+021300     MOVE MN-LOG-DATE            TO MLOG-RUN-DATE.
+021400     MOVE MN-LOG-TIME            TO MLOG-RUN-TIME.
+021500     MOVE MN-JOB-ID              TO MLOG-JOB-ID.
+021600     MOVE MN-OPERATOR-ID         TO MLOG-OPERATOR-ID.
+021700     MOVE MN-OLD-BOUND           TO MLOG-OLD-BOUND.
+021800     MOVE MN-NEW-BOUND           TO MLOG-NEW-BOUND.
+021900     MOVE MN-OLD-MODE-FLAG       TO MLOG-OLD-MODE-FLAG.
+022000     MOVE MN-NEW-MODE-FLAG       TO MLOG-NEW-MODE-FLAG.
+022010     MOVE MN-OLD-START-VAR1      TO MLOG-OLD-START-VAR1.
+022020     MOVE MN-NEW-START-VAR1      TO MLOG-NEW-START-VAR1.
+022030     MOVE MN-OLD-END-VAR1        TO MLOG-OLD-END-VAR1.
+022040     MOVE MN-NEW-END-VAR1        TO MLOG-NEW-END-VAR1.
+022100     WRITE MAINT-LOG-RECORD.
+022200     CLOSE LOG-FILE.
+022300 2300-EXIT.
+022400     EXIT.
