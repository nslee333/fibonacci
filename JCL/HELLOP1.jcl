@@ -0,0 +1,51 @@
+//HELLOP1  JOB (ACCTNO),'R SHORE',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID,REGION=0M
+//*****************************************************************
+//*                                                                *
+//*  JOB:         HELLOP1                                         *
+//*  DESCRIPTION: RUNS RANGE1 OF A FOUR-WAY SPLIT HELLO RUN.  THIS *
+//*               JOB AND HELLOP2/HELLOP3/HELLOP4 ARE SEPARATE JOB  *
+//*               DECKS, NOT STEPS OF ONE JOB, SO THEY CAN ACTUALLY *
+//*               RUN AT THE SAME TIME - JES DOES NOT RUN THE       *
+//*               STEPS OF A SINGLE JOB CONCURRENTLY UNDER ANY      *
+//*               JCL CONSTRUCT.  SUBMIT ALL FOUR TOGETHER; ONCE    *
+//*               OPERATIONS HAS CONFIRMED ALL FOUR COMPLETED WITH  *
+//*               RETURN CODE ZERO, SUBMIT HELLOPAR TO CONSOLIDATE  *
+//*               THE FOUR OUTFILES AND PRODUCE THE CONTROL REPORT. *
+//*               OPERATIONS MAINTAINS THIS RANGE'S PARMFILE        *
+//*               (PARM-START-VAR1/PARM-END-VAR1) VIA HELLOMNT SO    *
+//*               THE FOUR RANGES STAY CONTIGUOUS AND NON-          *
+//*               OVERLAPPING.                                      *
+//*                                                                *
+//*  MAINTENANCE HISTORY                                           *
+//*  DATE       INIT  DESCRIPTION                                  *
+//*  -------    ----  ------------------------------------         *
+//*  04/01/26   RMS   ORIGINAL - SPLIT OUT OF HELLOPAR'S STEP010,   *
+//*                   WHICH COULD NOT ACTUALLY RUN CONCURRENTLY     *
+//*                   WITH THE OTHER THREE RANGE STEPS AS STEPS OF   *
+//*                   ONE JOB                                       *
+//*  04/08/26   RMS   AUDFILE CHANGED TO AUDFILE.RANGE1 - ALL FOUR   *
+//*                   RANGE JOBS POINTING AT ONE AUDFILE WITH A      *
+//*                   NON-SHR DISPOSITION SERIALIZED THE FOUR JOBS   *
+//*                   ON ALLOCATION, DEFEATING THE WHOLE POINT OF    *
+//*                   SUBMITTING THEM TOGETHER                       *
+//*                                                                *
+//*****************************************************************
+//*
+//STEP010  EXEC PGM=HELLO,PARM='HELLOP1,BATCH'
+//STEPLIB  DD   DSN=PROD.BATCH.LOADLIB,DISP=SHR
+//PARMFILE DD   DSN=PROD.HELLO.PARMFILE.RANGE1,DISP=SHR
+//OUTFILE  DD   DSN=PROD.HELLO.OUTFILE.RANGE1,
+//             DISP=(MOD,CATLG,CATLG),
+//             UNIT=SYSDA,SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=47,BLKSIZE=0)
+//CKPTFILE DD   DSN=PROD.HELLO.CKPTFILE.RANGE1,
+//             DISP=(MOD,CATLG,CATLG),
+//             UNIT=SYSDA,SPACE=(TRK,(1,1),RLSE),
+//             DCB=(RECFM=FB,LRECL=63,BLKSIZE=0)
+//AUDFILE  DD   DSN=PROD.HELLO.AUDFILE.RANGE1,
+//             DISP=(MOD,CATLG,CATLG),
+//             UNIT=SYSDA,SPACE=(TRK,(1,1),RLSE),
+//             DCB=(RECFM=FB,LRECL=71,BLKSIZE=0)
+//SYSOUT   DD   SYSOUT=*
+//SYSUDUMP DD   SYSOUT=*
