@@ -0,0 +1,41 @@
+//HELLOP2  JOB (ACCTNO),'R SHORE',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID,REGION=0M
+//*****************************************************************
+//*                                                                *
+//*  JOB:         HELLOP2                                         *
+//*  DESCRIPTION: RUNS RANGE2 OF A FOUR-WAY SPLIT HELLO RUN.  SEE   *
+//*               HELLOP1 FOR THE FULL DESCRIPTION OF HOW THE      *
+//*               FOUR-WAY SPLIT IS SUBMITTED AND CONSOLIDATED.     *
+//*                                                                *
+//*  MAINTENANCE HISTORY                                           *
+//*  DATE       INIT  DESCRIPTION                                  *
+//*  -------    ----  ------------------------------------         *
+//*  04/01/26   RMS   ORIGINAL - SPLIT OUT OF HELLOPAR'S STEP020,   *
+//*                   WHICH COULD NOT ACTUALLY RUN CONCURRENTLY     *
+//*                   WITH THE OTHER THREE RANGE STEPS AS STEPS OF   *
+//*                   ONE JOB                                       *
+//*  04/08/26   RMS   AUDFILE CHANGED TO AUDFILE.RANGE2 - ALL FOUR   *
+//*                   RANGE JOBS POINTING AT ONE AUDFILE WITH A      *
+//*                   NON-SHR DISPOSITION SERIALIZED THE FOUR JOBS   *
+//*                   ON ALLOCATION, DEFEATING THE WHOLE POINT OF    *
+//*                   SUBMITTING THEM TOGETHER                       *
+//*                                                                *
+//*****************************************************************
+//*
+//STEP010  EXEC PGM=HELLO,PARM='HELLOP2,BATCH'
+//STEPLIB  DD   DSN=PROD.BATCH.LOADLIB,DISP=SHR
+//PARMFILE DD   DSN=PROD.HELLO.PARMFILE.RANGE2,DISP=SHR
+//OUTFILE  DD   DSN=PROD.HELLO.OUTFILE.RANGE2,
+//             DISP=(MOD,CATLG,CATLG),
+//             UNIT=SYSDA,SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=47,BLKSIZE=0)
+//CKPTFILE DD   DSN=PROD.HELLO.CKPTFILE.RANGE2,
+//             DISP=(MOD,CATLG,CATLG),
+//             UNIT=SYSDA,SPACE=(TRK,(1,1),RLSE),
+//             DCB=(RECFM=FB,LRECL=63,BLKSIZE=0)
+//AUDFILE  DD   DSN=PROD.HELLO.AUDFILE.RANGE2,
+//             DISP=(MOD,CATLG,CATLG),
+//             UNIT=SYSDA,SPACE=(TRK,(1,1),RLSE),
+//             DCB=(RECFM=FB,LRECL=71,BLKSIZE=0)
+//SYSOUT   DD   SYSOUT=*
+//SYSUDUMP DD   SYSOUT=*
