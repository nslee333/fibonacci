@@ -0,0 +1,69 @@
+//HELLOPAR JOB (ACCTNO),'R SHORE',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID,REGION=0M
+//*****************************************************************
+//*                                                                *
+//*  JOB:         HELLOPAR                                        *
+//*  DESCRIPTION: CONSOLIDATES THE FOUR OUTFILES PRODUCED BY A      *
+//*               FOUR-WAY SPLIT HELLO RUN (JOBS HELLOP1 THRU       *
+//*               HELLOP4) BACK INTO ONE, IN ASCENDING VAR1 ORDER,  *
+//*               VIA HELLOMRG, THEN RUNS HELLORPT AGAINST THE      *
+//*               CONSOLIDATED OUTFILE TO PRODUCE THE USUAL         *
+//*               CONTROL-TOTAL REPORT.                             *
+//*                                                                *
+//*               THIS JOB DOES NOT SUBMIT OR WAIT ON HELLOP1 THRU  *
+//*               HELLOP4 - JCL HAS NO WAY TO EXPRESS A DEPENDENCY  *
+//*               ON A SEPARATE JOB, AND COND= ON AN EXEC STATEMENT *
+//*               ONLY TESTS RETURN CODES FROM STEPS OF THE *SAME*  *
+//*               JOB.  OPERATIONS (OR A SCHEDULER PACKAGE SUCH AS  *
+//*               CA-7/CONTROL-M IF ONE IS IN USE) MUST CONFIRM     *
+//*               HELLOP1 THRU HELLOP4 HAVE ALL COMPLETED WITH      *
+//*               RETURN CODE ZERO BEFORE SUBMITTING THIS JOB.      *
+//*                                                                *
+//*  MAINTENANCE HISTORY                                           *
+//*  DATE       INIT  DESCRIPTION                                  *
+//*  -------    ----  ------------------------------------         *
+//*  03/25/26   RMS   ORIGINAL                                     *
+//*  04/01/26   RMS   REMOVED STEP010-STEP040 - AS STEPS OF A       *
+//*                   SINGLE JOB THEY COULD NOT ACTUALLY RUN        *
+//*                   CONCURRENTLY REGARDLESS OF COND= (JES NEVER   *
+//*                   PARALLELIZES STEPS WITHIN ONE JOB); THE FOUR  *
+//*                   SUB-RANGE RUNS ARE NOW SEPARATE JOB DECKS     *
+//*                   HELLOP1-HELLOP4, SUBMITTED INDEPENDENTLY SO   *
+//*                   THEY CAN GENUINELY OVERLAP.  THIS JOB IS NOW  *
+//*                   JUST THE CONSOLIDATION STEPS, RENUMBERED      *
+//*                   STEP010/STEP020.                              *
+//*                                                                *
+//*****************************************************************
+//*
+//*****************************************************************
+//*  STEP010 - CONSOLIDATES THE FOUR SUB-RANGE OUTFILES BACK INTO   *
+//*  ONE, IN ASCENDING VAR1 ORDER.  RUN ONLY AFTER OPERATIONS HAS   *
+//*  CONFIRMED HELLOP1 THRU HELLOP4 ALL COMPLETED WITH RETURN CODE  *
+//*  ZERO.                                                           *
+//*****************************************************************
+//STEP010  EXEC PGM=HELLOMRG
+//STEPLIB  DD   DSN=PROD.BATCH.LOADLIB,DISP=SHR
+//IN1FILE  DD   DSN=PROD.HELLO.OUTFILE.RANGE1,DISP=SHR
+//IN2FILE  DD   DSN=PROD.HELLO.OUTFILE.RANGE2,DISP=SHR
+//IN3FILE  DD   DSN=PROD.HELLO.OUTFILE.RANGE3,DISP=SHR
+//IN4FILE  DD   DSN=PROD.HELLO.OUTFILE.RANGE4,DISP=SHR
+//SORTWORK DD   UNIT=SYSDA,SPACE=(TRK,(5,5)),
+//             DCB=(RECFM=FB,LRECL=47,BLKSIZE=0)
+//OUTFILE  DD   DSN=PROD.HELLO.OUTFILE,
+//             DISP=(MOD,CATLG,CATLG),
+//             UNIT=SYSDA,SPACE=(TRK,(20,10),RLSE),
+//             DCB=(RECFM=FB,LRECL=47,BLKSIZE=0)
+//SYSOUT   DD   SYSOUT=*
+//SYSUDUMP DD   SYSOUT=*
+//*
+//*****************************************************************
+//*  STEP020 - PRODUCES THE USUAL CONTROL-TOTAL REPORT AGAINST THE  *
+//*  CONSOLIDATED OUTFILE.  RUNS ONLY IF STEP010 COMPLETED WITH     *
+//*  RETURN CODE ZERO.                                               *
+//*****************************************************************
+//STEP020  EXEC PGM=HELLORPT,COND=(0,NE,STEP010)
+//STEPLIB  DD   DSN=PROD.BATCH.LOADLIB,DISP=SHR
+//OUTFILE  DD   DSN=PROD.HELLO.OUTFILE,DISP=SHR
+//REPTFILE DD   SYSOUT=*
+//SYSOUT   DD   SYSOUT=*
+//SYSUDUMP DD   SYSOUT=*
