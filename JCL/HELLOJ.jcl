@@ -0,0 +1,65 @@
+//HELLOJ   JOB (ACCTNO),'R SHORE',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID,REGION=0M
+//*****************************************************************
+//*                                                                *
+//*  JOB:         HELLOJ                                          *
+//*  DESCRIPTION: NIGHTLY BATCH WINDOW JOB STREAM FOR THE HELLO    *
+//*               VAR1/FIBONACCI SEQUENCE STEP.  STEP010 RUNS      *
+//*               HELLO AGAINST THE CURRENT PARMFILE.  STEP020     *
+//*               ONLY EXECUTES WHEN STEP010 COMPLETES WITH A      *
+//*               RETURN CODE OF ZERO SO A BAD PARAMETER OR AN     *
+//*               ABENDED RUN DOES NOT RELEASE OUTFILE TO THE      *
+//*               DOWNSTREAM CONSUMER.                             *
+//*                                                                *
+//*  MAINTENANCE HISTORY                                           *
+//*  DATE       INIT  DESCRIPTION                                  *
+//*  -------    ----  ------------------------------------         *
+//*  02/25/26   RMS   ORIGINAL                                     *
+//*  03/04/26   RMS   ADDED PARM= WITH JOB/OPERATOR ID AND AN       *
+//*                   AUDFILE DD - HELLO NOW LOGS AN AUDIT RECORD   *
+//*                   FOR EVERY RUN                                 *
+//*  03/11/26   RMS   STEP020 NOW RUNS HELLORPT TO PRODUCE A        *
+//*                   CONTROL-TOTAL REPORT AGAINST OUTFILE SO       *
+//*                   OPERATIONS CAN BALANCE THE RUN BEFORE ANY     *
+//*                   DOWNSTREAM JOB READS IT                       *
+//*  03/25/26   RMS   CORRECTED CKPTFILE LRECL TO MATCH CKPTREC -   *
+//*                   IT HAD BEEN LEFT AT PARMFILE'S LRECL SINCE    *
+//*                   THE FIBONACCI TERMS WERE ADDED TO CKPTREC     *
+//*  04/01/26   RMS   CHANGED OUTFILE FROM DISP=(NEW,CATLG,DELETE)  *
+//*                   TO DISP=(MOD,CATLG,CATLG) - NEW FAILED THE    *
+//*                   SECOND NIGHTLY RUN ONCE OUTFILE WAS ALREADY   *
+//*                   CATALOGED.  HELLO'S OPEN OUTPUT STILL STARTS  *
+//*                   THE DATASET OVER AT THE BEGINNING EACH RUN -  *
+//*                   DISP=MOD ONLY CONTROLS THE JCL ALLOCATION.    *
+//*                                                                *
+//*****************************************************************
+//*
+//STEP010  EXEC PGM=HELLO,PARM='HELLOJ,BATCH'
+//STEPLIB  DD   DSN=PROD.BATCH.LOADLIB,DISP=SHR
+//PARMFILE DD   DSN=PROD.HELLO.PARMFILE,DISP=SHR
+//OUTFILE  DD   DSN=PROD.HELLO.OUTFILE,
+//             DISP=(MOD,CATLG,CATLG),
+//             UNIT=SYSDA,SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=47,BLKSIZE=0)
+//CKPTFILE DD   DSN=PROD.HELLO.CKPTFILE,
+//             DISP=(MOD,CATLG,CATLG),
+//             UNIT=SYSDA,SPACE=(TRK,(1,1),RLSE),
+//             DCB=(RECFM=FB,LRECL=63,BLKSIZE=0)
+//AUDFILE  DD   DSN=PROD.HELLO.AUDFILE,
+//             DISP=(MOD,CATLG,CATLG),
+//             UNIT=SYSDA,SPACE=(TRK,(1,1),RLSE),
+//             DCB=(RECFM=FB,LRECL=71,BLKSIZE=0)
+//SYSOUT   DD   SYSOUT=*
+//SYSUDUMP DD   SYSOUT=*
+//*
+//*****************************************************************
+//*  STEP020 - RUN ONLY IF STEP010 ENDED WITH RETURN CODE 0.        *
+//*  PRODUCES THE CONTROL-TOTAL REPORT OPERATIONS USES TO BALANCE   *
+//*  THE RUN.  ANY JOB THAT CONSUMES OUTFILE IS CHAINED AFTER THIS. *
+//*****************************************************************
+//STEP020  EXEC PGM=HELLORPT,COND=(0,NE,STEP010)
+//STEPLIB  DD   DSN=PROD.BATCH.LOADLIB,DISP=SHR
+//OUTFILE  DD   DSN=PROD.HELLO.OUTFILE,DISP=SHR
+//REPTFILE DD   SYSOUT=*
+//SYSOUT   DD   SYSOUT=*
+//SYSUDUMP DD   SYSOUT=*
