@@ -0,0 +1,27 @@
+000100*****************************************************************
+000200*                                                               *
+000300*    COPYBOOK:    CKPTREC                                      *
+000400*    DESCRIPTION: CHECKPOINT RECORD FOR HELLO RESTART SUPPORT. *
+000500*                 WRITTEN PERIODICALLY DURING THE RUN SO A     *
+000600*                 RESUBMITTED JOB PICKS UP WHERE THE PRIOR RUN  *
+000700*                 LEFT OFF INSTEAD OF STARTING VAR1 OVER AT 1.  *
+000800*                                                               *
+000900*    MAINTENANCE HISTORY                                       *
+001000*    DATE       INIT  DESCRIPTION                               *
+001100*    -------    ----  ------------------------------------     *
+001200*    01/19/26   RMS   ORIGINAL                                  *
+001300*    02/11/26   RMS   ADDED PRIOR/CURRENT FIBONACCI TERMS SO A  *
+001400*                     RESTART CAN REBUILD THE SEQUENCE STATE    *
+001500*                                                               *
+001600*****************************************************************
+001700 01  CKPT-RECORD.
+001800     05  CKPT-LAST-VAR1              PIC S9(09)      SIGN LEADING
+001900                                                      SEPARATE.
+002000     05  CKPT-FIB-PRIOR-TERM         PIC S9(15)      SIGN LEADING
+002100                                                      SEPARATE.
+002200     05  CKPT-FIB-CURRENT-TERM       PIC S9(15)      SIGN LEADING
+002300                                                      SEPARATE.
+002400     05  CKPT-RUN-STATUS             PIC X(01).
+002500         88  CKPT-RUN-COMPLETE               VALUE 'C'.
+002600         88  CKPT-RUN-IN-PROGRESS            VALUE 'I'.
+002700     05  FILLER                      PIC X(20).
