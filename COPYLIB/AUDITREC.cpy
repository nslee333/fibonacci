@@ -0,0 +1,30 @@
+000100*****************************************************************
+000200*                                                               *
+000300*    COPYBOOK:    AUDITREC                                     *
+000400*    DESCRIPTION: AUDIT TRAIL RECORD APPENDED TO AUDFILE ON     *
+000500*                 EVERY EXECUTION OF HELLO SO OPERATIONS CAN    *
+000600*                 ANSWER "WHEN DID HELLO LAST RUN AND WHAT DID  *
+000700*                 IT PRODUCE" WITHOUT HUNTING THROUGH OLD       *
+000800*                 SYSOUT LISTINGS.                              *
+000900*                                                               *
+001000*    MAINTENANCE HISTORY                                       *
+001100*    DATE       INIT  DESCRIPTION                               *
+001200*    -------    ----  ------------------------------------     *
+001300*    03/04/26   RMS   ORIGINAL                                  *
+001400*                                                               *
+001500*****************************************************************
+001600 01  AUDIT-RECORD.
+001700     05  AUDIT-RUN-DATE              PIC X(08).
+001800     05  AUDIT-RUN-TIME               PIC X(06).
+001900     05  AUDIT-JOB-ID                PIC X(08).
+002000     05  AUDIT-OPERATOR-ID           PIC X(08).
+002100     05  AUDIT-START-VAR1            PIC S9(09)      SIGN LEADING
+002200                                                      SEPARATE.
+002300     05  AUDIT-END-VAR1              PIC S9(09)      SIGN LEADING
+002400                                                      SEPARATE.
+002500     05  AUDIT-ITER-COUNT            PIC S9(09)      SIGN LEADING
+002600                                                      SEPARATE.
+002700     05  AUDIT-COMPLETION-STATUS     PIC X(01).
+002800         88  AUDIT-STATUS-NORMAL             VALUE 'S'.
+002900         88  AUDIT-STATUS-ERROR              VALUE 'E'.
+003000     05  FILLER                      PIC X(10).
