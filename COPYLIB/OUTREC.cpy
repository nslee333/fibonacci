@@ -0,0 +1,21 @@
+000100*****************************************************************
+000200*                                                               *
+000300*    COPYBOOK:    OUTREC                                       *
+000400*    DESCRIPTION: OUTPUT RECORD LAYOUT FOR THE HELLO SEQUENCE  *
+000500*                 FILE.  DOWNSTREAM JOBS READ THIS FILE AS     *
+000600*                 INPUT INSTEAD OF SCRAPING A SYSOUT LISTING.  *
+000700*                                                               *
+000800*    MAINTENANCE HISTORY                                       *
+000900*    DATE       INIT  DESCRIPTION                               *
+001000*    -------    ----  ------------------------------------     *
+001100*    01/12/26   RMS   ORIGINAL                                  *
+001200*    02/11/26   RMS   ADDED FIBONACCI VALUE AND MODE FLAG        *
+001300*                                                               *
+001400*****************************************************************
+001500 01  HELLO-OUTPUT-RECORD.
+001600     05  OUT-VAR1-VALUE              PIC S9(09)      SIGN LEADING
+001700                                                      SEPARATE.
+001800     05  OUT-MODE-FLAG               PIC X(01).
+001900     05  OUT-FIBONACCI-VALUE         PIC S9(15)      SIGN LEADING
+002000                                                      SEPARATE.
+002100     05  FILLER                      PIC X(20).
