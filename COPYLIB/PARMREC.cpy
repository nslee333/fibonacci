@@ -0,0 +1,27 @@
+000100*****************************************************************
+000200*                                                               *
+000300*    COPYBOOK:    PARMREC                                      *
+000400*    DESCRIPTION: RUN PARAMETER RECORD FOR THE HELLO JOB       *
+000500*                 STREAM.  READ ONCE AT THE START OF THE RUN   *
+000600*                 SO OPERATIONS CAN CHANGE THE RUN BOUND AND   *
+000700*                 MODE WITHOUT A RECOMPILE.                    *
+000800*                                                               *
+000900*    MAINTENANCE HISTORY                                       *
+001000*    DATE       INIT  DESCRIPTION                               *
+001100*    -------    ----  ------------------------------------     *
+001200*    01/05/26   RMS   ORIGINAL - RUN BOUND ONLY                 *
+001300*    02/11/26   RMS   ADDED MODE FLAG FOR FIBONACCI SUPPORT     *
+001400*    03/02/26   RMS   ADDED SUB-RANGE FIELDS FOR PARALLEL STEPS *
+001500*                                                               *
+001600*****************************************************************
+001700 01  PARM-RECORD.
+001800     05  PARM-BOUND                  PIC S9(09)      SIGN LEADING
+001900                                                      SEPARATE.
+002000     05  PARM-MODE-FLAG              PIC X(01).
+002100         88  PARM-MODE-COUNTER               VALUE 'C'.
+002200         88  PARM-MODE-FIBONACCI             VALUE 'F'.
+002300     05  PARM-START-VAR1             PIC S9(09)      SIGN LEADING
+002400                                                      SEPARATE.
+002500     05  PARM-END-VAR1               PIC S9(09)      SIGN LEADING
+002600                                                      SEPARATE.
+002700     05  FILLER                      PIC X(20).
