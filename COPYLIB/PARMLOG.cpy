@@ -0,0 +1,37 @@
+000100*****************************************************************
+000200*                                                               *
+000300*    COPYBOOK:    PARMLOG                                      *
+000400*    DESCRIPTION: BEFORE/AFTER LOG RECORD WRITTEN BY HELLOMNT   *
+000500*                 EVERY TIME AN OPERATOR CHANGES PARMFILE'S RUN *
+000600*                 BOUND OR MODE FLAG, SO THERE IS A RECORD OF   *
+000700*                 WHO CHANGED WHAT AND WHEN.                    *
+000800*                                                               *
+000900*    MAINTENANCE HISTORY                                       *
+001000*    DATE       INIT  DESCRIPTION                               *
+001100*    -------    ----  ------------------------------------     *
+001200*    03/18/26   RMS   ORIGINAL                                  *
+001250*    04/08/26   RMS   ADDED OLD/NEW START-VAR1 AND END-VAR1 -    *
+001260*                     HELLOMNT NOW MAINTAINS THE SUB-RANGE TOO,  *
+001270*                     NOT JUST THE RUN BOUND AND MODE FLAG.      *
+001280*                     CONSUMED THE TRAILING FILLER TO MAKE ROOM. *
+001300*                                                               *
+001400*****************************************************************
+001500 01  MAINT-LOG-RECORD.
+001600     05  MLOG-RUN-DATE               PIC X(08).
+001700     05  MLOG-RUN-TIME               PIC X(06).
+001800     05  MLOG-JOB-ID                 PIC X(08).
+001900     05  MLOG-OPERATOR-ID            PIC X(08).
+002000     05  MLOG-OLD-BOUND              PIC S9(09)      SIGN LEADING
+002100                                                      SEPARATE.
+002200     05  MLOG-NEW-BOUND              PIC S9(09)      SIGN LEADING
+002300                                                      SEPARATE.
+002400     05  MLOG-OLD-MODE-FLAG          PIC X(01).
+002500     05  MLOG-NEW-MODE-FLAG          PIC X(01).
+002510     05  MLOG-OLD-START-VAR1         PIC S9(09)      SIGN LEADING
+002520                                                      SEPARATE.
+002530     05  MLOG-NEW-START-VAR1         PIC S9(09)      SIGN LEADING
+002540                                                      SEPARATE.
+002550     05  MLOG-OLD-END-VAR1           PIC S9(09)      SIGN LEADING
+002560                                                      SEPARATE.
+002570     05  MLOG-NEW-END-VAR1           PIC S9(09)      SIGN LEADING
+002580                                                      SEPARATE.
