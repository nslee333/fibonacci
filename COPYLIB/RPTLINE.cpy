@@ -0,0 +1,24 @@
+000100*****************************************************************
+000200*                                                               *
+000300*    COPYBOOK:    RPTLINE                                      *
+000400*    DESCRIPTION: ONE PRINT LINE ON THE HELLO CONTROL REPORT.   *
+000500*                 RPT-DATA-LINE REDEFINES THE PLAIN TEXT LINE   *
+000600*                 SO A LABEL/VALUE PAIR CAN BE MOVED IN WITHOUT  *
+000700*                 A SEPARATE RECORD LAYOUT FOR EVERY ROW.       *
+000800*                                                               *
+000900*    MAINTENANCE HISTORY                                       *
+001000*    DATE       INIT  DESCRIPTION                               *
+001100*    -------    ----  ------------------------------------     *
+001200*    03/11/26   RMS   ORIGINAL                                  *
+001250*    04/15/26   RMS   TRIMMED FILLER FROM X(33) TO X(32) -       *
+001260*                     RPT-DATA-LINE WAS TOTALING 81 BYTES        *
+001270*                     AGAINST RPT-LINE'S 80, GROWING THE FD      *
+001280*                     RECORD PAST ITS DECLARED LENGTH.           *
+001300*                                                               *
+001400*****************************************************************
+001500 01  RPT-LINE.
+001600     05  RPT-TEXT                    PIC X(80).
+001700 01  RPT-DATA-LINE REDEFINES RPT-LINE.
+001800     05  RPT-LABEL                   PIC X(30).
+001900     05  RPT-VALUE                   PIC -(17)9.
+002000     05  FILLER                      PIC X(32).
